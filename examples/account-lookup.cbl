@@ -5,56 +5,698 @@
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
                ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
+               ACCESS IS DYNAMIC
                RECORD KEY IS ACCT-ID
+               ALTERNATE RECORD KEY IS ACCT-NAME WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'ACCTCTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'ACCTEXC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO 'ACCTPARM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT OPERATOR-FILE ASSIGN TO 'ACCTOPR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPR-STATUS.
+           SELECT OPTIONAL SIGNON-FILE ASSIGN TO 'ACCTSIGN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNON-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'ACCTAUD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT NOTIFICATION-FILE ASSIGN TO 'ACCTNOTE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTE-STATUS.
+           SELECT REVIEW-FILE ASSIGN TO 'ACCTFRQ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REV-STATUS.
+           SELECT PERFORMANCE-FILE ASSIGN TO 'ACCTPERF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERF-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD ACCOUNT-FILE.
        01 ACCOUNT-RECORD.
-          05 ACCT-ID         PIC X(10).
-          05 ACCT-NAME       PIC X(30).
-          05 ACCT-BALANCE    PIC S9(9)V99.
+           COPY ACCTREC.
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+          05 CONTROL-ACCT-ID PIC X(10).
+          05 CONTROL-TRAN-CODE PIC X(01).
+             88 CTL-TRAN-INQUIRY VALUE 'I' SPACE.
+             88 CTL-TRAN-DEBIT   VALUE 'D'.
+             88 CTL-TRAN-CREDIT  VALUE 'C'.
+             88 CTL-TRAN-CLOSE   VALUE 'X'.
+          05 CONTROL-TRAN-AMOUNT PIC S9(9)V99.
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD   PIC X(80).
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD       PIC X(80).
+       FD NOTIFICATION-FILE.
+       01 NOTIFICATION-RECORD PIC X(80).
+       FD REVIEW-FILE.
+       01 REVIEW-RECORD      PIC X(80).
+       FD PERFORMANCE-FILE.
+       01 PERFORMANCE-RECORD PIC X(80).
+       FD PARM-FILE.
+       01 PARM-RECORD        PIC X(40).
+       FD OPERATOR-FILE.
+       01 OPERATOR-RECORD.
+          05 OPR-ID          PIC X(08).
+          05 OPR-PASSWORD    PIC X(08).
+          05 OPR-PRIVILEGE   PIC X(01).
+             88 OPR-IS-PRIVILEGED VALUE 'P'.
+       FD SIGNON-FILE.
+       01 SIGNON-RECORD.
+          05 SIGNON-OPR-ID       PIC X(08).
+          05 SIGNON-OPR-PASSWORD PIC X(08).
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-CTL-STATUS      PIC XX VALUE '00'.
+       01 WS-EXC-STATUS      PIC XX VALUE '00'.
+       01 WS-PARM-STATUS     PIC XX VALUE '00'.
+       01 WS-OPR-STATUS      PIC XX VALUE '00'.
+       01 WS-SIGNON-STATUS   PIC XX VALUE '00'.
+       01 WS-AUD-STATUS      PIC XX VALUE '00'.
+       01 WS-AUD-OUTCOME     PIC X(09) VALUE SPACES.
+       01 WS-NOTE-STATUS     PIC XX VALUE '00'.
+       01 WS-REV-STATUS      PIC XX VALUE '00'.
+       01 WS-PERF-STATUS     PIC XX VALUE '00'.
+       01 WS-PERF-START.
+          05 WS-PS-HOURS     PIC 9(2).
+          05 WS-PS-MINUTES   PIC 9(2).
+          05 WS-PS-SECONDS   PIC 9(2).
+          05 WS-PS-HUNDREDTH PIC 9(2).
+       01 WS-PERF-END.
+          05 WS-PE-HOURS     PIC 9(2).
+          05 WS-PE-MINUTES   PIC 9(2).
+          05 WS-PE-SECONDS   PIC 9(2).
+          05 WS-PE-HUNDREDTH PIC 9(2).
+       01 WS-PERF-ELAPSED-HUNDREDTHS PIC S9(7) COMP.
+       01 WS-PERF-LINE.
+          05 WS-PERF-LABEL   PIC X(09) VALUE 'DATEUTIL '.
+          05 FILLER          PIC X(10) VALUE 'ELAPSED: '.
+          05 WS-PERF-DISPLAY PIC -(6)9.
+          05 FILLER          PIC X(16) VALUE ' HUNDREDTHS SEC'.
+       01 WS-FRAUD-FLAG      PIC X(01) VALUE 'N'.
+           88 FRAUD-HIT      VALUE 'Y'.
+       01 WS-LOW-BALANCE-FLOOR PIC S9(9)V99 VALUE 100.00.
+       01 WS-USD-EQUIVALENT  PIC S9(9)V99 VALUE 0.
+       01 WS-OPR-EOF         PIC X VALUE 'N'.
+           88 OPERATOR-EOF   VALUE 'Y'.
+       01 WS-SIGNON-SWITCH   PIC X VALUE 'N'.
+           88 SIGNON-VALID   VALUE 'Y'.
+       01 WS-SIGNON-ID       PIC X(08) VALUE SPACES.
+       01 WS-SIGNON-PASSWORD PIC X(08) VALUE SPACES.
+       01 WS-OPERATOR-PRIVILEGE PIC X(01) VALUE 'N'.
+           88 OPERATOR-PRIVILEGED VALUE 'P'.
+       01 WS-MASKED-NAME     PIC X(30).
+       01 WS-NAME-INITIAL    PIC X(01).
+       01 WS-ASTERISK-FILL   PIC X(29) VALUE ALL '*'.
        01 WS-ACCT-FOUND      PIC X VALUE 'N'.
+       01 WS-CTL-EOF         PIC X VALUE 'N'.
+           88 CONTROL-EOF    VALUE 'Y'.
+       01 WS-SINGLE-SWITCH   PIC X VALUE 'N'.
+           88 SINGLE-ACCOUNT-MODE VALUE 'Y'.
+       01 WS-NAME-SWITCH     PIC X VALUE 'N'.
+           88 NAME-SEARCH-MODE VALUE 'Y'.
+       01 WS-NAME-PREFIX     PIC X(05) VALUE 'NAME='.
+       01 WS-SEARCH-NAME     PIC X(30).
+       01 WS-SIM-PREFIX      PIC X(08) VALUE 'SIMSTAT='.
+       01 WS-SIM-STATUS-SWITCH PIC X VALUE 'N'.
+           88 SIMULATE-FILE-STATUS VALUE 'Y'.
+       01 WS-SIM-STATUS-VALUE PIC XX VALUE SPACES.
        01 WS-RETURN-CODE     PIC S9(4) VALUE 0.
+       01 WS-READ-RC         PIC 9(2) VALUE 0.
+       01 WS-ID-VALID-SWITCH PIC X VALUE 'Y'.
+           88 ACCT-ID-VALID  VALUE 'Y'.
+       01 WS-BLANK-COUNT     PIC 9(2) COMP VALUE 0.
        01 WS-DATE-RESULT.
           05 WS-YEAR         PIC 9(4).
           05 WS-MONTH        PIC 9(2).
           05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       01 WS-SYSTEM-DATE.
+          05 WS-SYS-YEAR     PIC 9(4).
+          05 WS-SYS-MONTH    PIC 9(2).
+          05 WS-SYS-DAY      PIC 9(2).
+       01 WS-TODAY           PIC 9(8) VALUE 0.
+       01 WS-REWRITE-SWITCH  PIC X VALUE 'N'.
+           88 REWRITE-OK     VALUE 'Y'.
+       01 WS-LOCK-RETRY-COUNT  PIC 9(2) COMP VALUE 0.
+       01 WS-LOCK-MAX-RETRIES  PIC 9(2) COMP VALUE 5.
+       01 WS-LOCK-BACKOFF-LIMIT PIC 9(7) COMP VALUE 0.
+       01 WS-LOCK-BACKOFF-IDX   PIC 9(7) COMP VALUE 0.
+       01 WS-RUN-START.
+          05 WS-RS-HOURS     PIC 9(2).
+          05 WS-RS-MINUTES   PIC 9(2).
+          05 WS-RS-SECONDS   PIC 9(2).
+          05 WS-RS-HUNDREDTH PIC 9(2).
+       01 WS-RUN-END.
+          05 WS-RE-HOURS     PIC 9(2).
+          05 WS-RE-MINUTES   PIC 9(2).
+          05 WS-RE-SECONDS   PIC 9(2).
+          05 WS-RE-HUNDREDTH PIC 9(2).
+       01 WS-RUN-ELAPSED-HUNDREDTHS PIC S9(7) COMP.
+       01 WS-ACCOUNTS-PROCESSED PIC 9(7) COMP VALUE 0.
+       01 WS-ACCOUNTS-FOUND     PIC 9(7) COMP VALUE 0.
+       01 WS-ACCOUNTS-NOT-FOUND PIC 9(7) COMP VALUE 0.
+       01 WS-ACCOUNTS-REJECTED  PIC 9(7) COMP VALUE 0.
        PROCEDURE DIVISION.
        0000-MAIN.
-           OPEN INPUT ACCOUNT-FILE
+           ACCEPT WS-RUN-START FROM TIME
+           OPEN I-O ACCOUNT-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY 'FILE OPEN ERROR: ' WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
                STOP RUN
            END-IF
-           MOVE '1234567890' TO ACCT-ID
-           PERFORM 1000-READ-ACCOUNT
-           IF WS-ACCT-FOUND = 'Y'
-               DISPLAY 'ACCOUNT: ' ACCT-NAME
-               DISPLAY 'BALANCE: ' ACCT-BALANCE
-               PERFORM 2000-GET-DATE
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'CONTROL FILE OPEN ERROR: ' WS-CTL-STATUS
+               CLOSE ACCOUNT-FILE
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXC-STATUS NOT = '00'
+               DISPLAY 'EXCEPTION FILE OPEN ERROR: ' WS-EXC-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE CONTROL-FILE
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUD-STATUS NOT = '00'
+               DISPLAY 'AUDIT FILE OPEN ERROR: ' WS-AUD-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE CONTROL-FILE
+               CLOSE EXCEPTION-FILE
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT NOTIFICATION-FILE
+           IF WS-NOTE-STATUS NOT = '00'
+               DISPLAY 'NOTIFICATION FILE OPEN ERROR: ' WS-NOTE-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE CONTROL-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE AUDIT-FILE
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REVIEW-FILE
+           IF WS-REV-STATUS NOT = '00'
+               DISPLAY 'REVIEW FILE OPEN ERROR: ' WS-REV-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE CONTROL-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE AUDIT-FILE
+               CLOSE NOTIFICATION-FILE
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PERFORMANCE-FILE
+           IF WS-PERF-STATUS NOT = '00'
+               DISPLAY 'PERFORMANCE FILE OPEN ERROR: ' WS-PERF-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE CONTROL-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE AUDIT-FILE
+               CLOSE NOTIFICATION-FILE
+               CLOSE REVIEW-FILE
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 0500-OPERATOR-SIGNON
+           IF SIGNON-VALID
+               PERFORM 1100-CHECK-PARM-OVERRIDE
+               EVALUATE TRUE
+                   WHEN NAME-SEARCH-MODE
+                       PERFORM 1600-READ-BY-NAME
+                       PERFORM 1350-DISPLAY-RESULT
+                   WHEN SINGLE-ACCOUNT-MODE
+                       PERFORM 1000-READ-ACCOUNT
+                       PERFORM 1350-DISPLAY-RESULT
+                   WHEN OTHER
+                       PERFORM 1200-READ-CONTROL-FILE
+                       PERFORM 1300-PROCESS-ONE-ACCOUNT
+                           UNTIL CONTROL-EOF
+               END-EVALUATE
            ELSE
-               DISPLAY 'ACCOUNT NOT FOUND'
+               DISPLAY 'OPERATOR SIGN-ON REJECTED, NO INQUIRY PERFORMED'
+               MOVE 8 TO WS-RETURN-CODE
            END-IF
            CLOSE ACCOUNT-FILE
+           CLOSE CONTROL-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-FILE
+           CLOSE NOTIFICATION-FILE
+           CLOSE REVIEW-FILE
+           CLOSE PERFORMANCE-FILE
+           PERFORM 9000-DISPLAY-RUN-SUMMARY
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
-       1000-READ-ACCOUNT.
+       9000-DISPLAY-RUN-SUMMARY.
+           ACCEPT WS-RUN-END FROM TIME
+           COMPUTE WS-RUN-ELAPSED-HUNDREDTHS =
+               ((WS-RE-HOURS * 3600) + (WS-RE-MINUTES * 60)
+                   + WS-RE-SECONDS) * 100 + WS-RE-HUNDREDTH
+               - (((WS-RS-HOURS * 3600) + (WS-RS-MINUTES * 60)
+                   + WS-RS-SECONDS) * 100 + WS-RS-HUNDREDTH)
+           IF WS-RUN-ELAPSED-HUNDREDTHS < 0
+               ADD 8640000 TO WS-RUN-ELAPSED-HUNDREDTHS
+           END-IF
+           DISPLAY '----------------------------------------'
+           DISPLAY 'RUN SUMMARY'
+           DISPLAY 'ACCOUNTS PROCESSED   : ' WS-ACCOUNTS-PROCESSED
+           DISPLAY 'ACCOUNTS FOUND       : ' WS-ACCOUNTS-FOUND
+           DISPLAY 'ACCOUNTS NOT FOUND   : ' WS-ACCOUNTS-NOT-FOUND
+           DISPLAY 'REJECTED FOR VALIDATION: ' WS-ACCOUNTS-REJECTED
+           DISPLAY 'ELAPSED TIME (HUNDREDTHS SEC): '
+               WS-RUN-ELAPSED-HUNDREDTHS.
+       0500-OPERATOR-SIGNON.
+           OPEN INPUT SIGNON-FILE
+           IF WS-SIGNON-STATUS = '00'
+               READ SIGNON-FILE INTO SIGNON-RECORD
+                   AT END
+                      MOVE SPACES TO SIGNON-RECORD
+               END-READ
+               CLOSE SIGNON-FILE
+           ELSE
+               MOVE SPACES TO SIGNON-RECORD
+           END-IF
+           MOVE SIGNON-OPR-ID TO WS-SIGNON-ID
+           MOVE SIGNON-OPR-PASSWORD TO WS-SIGNON-PASSWORD
+           IF WS-SIGNON-ID = SPACES
+               DISPLAY 'NO OPERATOR SIGN-ON CARD SUPPLIED'
+           ELSE
+               OPEN INPUT OPERATOR-FILE
+               IF WS-OPR-STATUS NOT = '00'
+                   DISPLAY 'OPERATOR FILE OPEN ERROR: ' WS-OPR-STATUS
+               ELSE
+                   PERFORM 0600-READ-OPERATOR
+                   PERFORM 0600-MATCH-OPERATOR
+                       UNTIL OPERATOR-EOF OR SIGNON-VALID
+                   CLOSE OPERATOR-FILE
+               END-IF
+           END-IF
+           IF SIGNON-VALID
+               DISPLAY 'OPERATOR SIGNED ON: ' WS-SIGNON-ID
+           ELSE
+               DISPLAY 'OPERATOR SIGN-ON FAILED FOR: ' WS-SIGNON-ID
+           END-IF.
+       0600-READ-OPERATOR.
+           READ OPERATOR-FILE INTO OPERATOR-RECORD
+               AT END
+                  MOVE 'Y' TO WS-OPR-EOF
+           END-READ.
+       0600-MATCH-OPERATOR.
+           IF OPR-ID = WS-SIGNON-ID
+               AND OPR-PASSWORD = WS-SIGNON-PASSWORD
+               MOVE 'Y' TO WS-SIGNON-SWITCH
+               MOVE OPR-PRIVILEGE TO WS-OPERATOR-PRIVILEGE
+           ELSE
+               PERFORM 0600-READ-OPERATOR
+           END-IF.
+       1100-CHECK-PARM-OVERRIDE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE INTO PARM-RECORD
+                   AT END
+                      MOVE SPACES TO PARM-RECORD
+               END-READ
+               IF PARM-RECORD (1:5) = WS-NAME-PREFIX
+                   MOVE PARM-RECORD (6:30) TO WS-SEARCH-NAME
+                   MOVE 'Y' TO WS-NAME-SWITCH
+               ELSE
+                   IF PARM-RECORD (1:8) = WS-SIM-PREFIX
+                       MOVE PARM-RECORD (9:2) TO WS-SIM-STATUS-VALUE
+                       MOVE 'Y' TO WS-SIM-STATUS-SWITCH
+                   ELSE
+                       IF PARM-RECORD NOT = SPACES
+                           MOVE PARM-RECORD (1:10) TO ACCT-ID
+                           MOVE 'Y' TO WS-SINGLE-SWITCH
+                       END-IF
+                   END-IF
+               END-IF
+               CLOSE PARM-FILE
+           END-IF.
+       1600-READ-BY-NAME.
+           MOVE WS-SEARCH-NAME TO ACCT-NAME
            READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               KEY IS ACCT-NAME
                INVALID KEY
                   MOVE 'N' TO WS-ACCT-FOUND
+                  MOVE 4 TO WS-READ-RC
+               NOT INVALID KEY
+                  MOVE 'Y' TO WS-ACCT-FOUND
+                  MOVE 0 TO WS-READ-RC
            END-READ
-           IF WS-FILE-STATUS = '00'
-               MOVE 'Y' TO WS-ACCT-FOUND
+           PERFORM 1500-SET-RETURN-CODE.
+       1200-READ-CONTROL-FILE.
+           READ CONTROL-FILE INTO CONTROL-RECORD
+               AT END
+                  MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+       1300-PROCESS-ONE-ACCOUNT.
+           EVALUATE TRUE
+               WHEN CTL-TRAN-DEBIT
+                   PERFORM 1310-PROCESS-DEBIT
+               WHEN CTL-TRAN-CREDIT
+                   PERFORM 1320-PROCESS-CREDIT
+               WHEN CTL-TRAN-CLOSE
+                   PERFORM 1330-PROCESS-CLOSE
+               WHEN OTHER
+                   MOVE CONTROL-ACCT-ID TO ACCT-ID
+                   PERFORM 1000-READ-ACCOUNT
+                   PERFORM 1350-DISPLAY-RESULT
+           END-EVALUATE
+           PERFORM 1200-READ-CONTROL-FILE.
+       1310-PROCESS-DEBIT.
+           MOVE CONTROL-ACCT-ID TO ACCT-ID
+           PERFORM 1000-READ-ACCOUNT
+           IF WS-ACCT-FOUND = 'Y'
+               IF ACCT-FROZEN OR ACCT-CLOSED OR ACCT-ON-HOLD
+                   DISPLAY 'DEBIT REJECTED, ACCOUNT NOT ACTIVE: '
+                       ACCT-ID
+                   MOVE 'REJECTED' TO WS-AUD-OUTCOME
+               ELSE
+                   SUBTRACT CONTROL-TRAN-AMOUNT FROM ACCT-BALANCE
+                   PERFORM 1390-BUILD-TODAY-DATE
+                   MOVE WS-TODAY TO ACCT-LAST-ACTIVITY-DATE
+                   PERFORM 4100-REWRITE-WITH-RETRY
+                   IF REWRITE-OK
+                       DISPLAY 'DEBIT POSTED: ' ACCT-ID
+                           ' AMOUNT: ' CONTROL-TRAN-AMOUNT
+                       MOVE 'DEBIT' TO WS-AUD-OUTCOME
+                   ELSE
+                       IF WS-FILE-STATUS (1:1) = '9'
+                           DISPLAY 'DEBIT ABANDONED, RECORD LOCKED: '
+                               ACCT-ID
+                       ELSE
+                           DISPLAY 'DEBIT REWRITE FAILED, STATUS '
+                               WS-FILE-STATUS ': ' ACCT-ID
+                       END-IF
+                       MOVE 'REJECTED' TO WS-AUD-OUTCOME
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'DEBIT REJECTED, ACCOUNT NOT FOUND: ' ACCT-ID
+               PERFORM 1400-WRITE-EXCEPTION
+               MOVE 'NOT-FOUND' TO WS-AUD-OUTCOME
+           END-IF
+           PERFORM 1370-WRITE-AUDIT.
+       1320-PROCESS-CREDIT.
+           MOVE CONTROL-ACCT-ID TO ACCT-ID
+           PERFORM 1000-READ-ACCOUNT
+           IF WS-ACCT-FOUND = 'Y'
+               IF ACCT-FROZEN OR ACCT-CLOSED OR ACCT-ON-HOLD
+                   DISPLAY 'CREDIT REJECTED, ACCOUNT NOT ACTIVE: '
+                       ACCT-ID
+                   MOVE 'REJECTED' TO WS-AUD-OUTCOME
+               ELSE
+                   ADD CONTROL-TRAN-AMOUNT TO ACCT-BALANCE
+                   PERFORM 1390-BUILD-TODAY-DATE
+                   MOVE WS-TODAY TO ACCT-LAST-ACTIVITY-DATE
+                   PERFORM 4100-REWRITE-WITH-RETRY
+                   IF REWRITE-OK
+                       DISPLAY 'CREDIT POSTED: ' ACCT-ID
+                           ' AMOUNT: ' CONTROL-TRAN-AMOUNT
+                       MOVE 'CREDIT' TO WS-AUD-OUTCOME
+                   ELSE
+                       IF WS-FILE-STATUS (1:1) = '9'
+                           DISPLAY 'CREDIT ABANDONED, RECORD LOCKED: '
+                               ACCT-ID
+                       ELSE
+                           DISPLAY 'CREDIT REWRITE FAILED, STATUS '
+                               WS-FILE-STATUS ': ' ACCT-ID
+                       END-IF
+                       MOVE 'REJECTED' TO WS-AUD-OUTCOME
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'CREDIT REJECTED, ACCOUNT NOT FOUND: ' ACCT-ID
+               PERFORM 1400-WRITE-EXCEPTION
+               MOVE 'NOT-FOUND' TO WS-AUD-OUTCOME
+           END-IF
+           PERFORM 1370-WRITE-AUDIT.
+       1330-PROCESS-CLOSE.
+           MOVE CONTROL-ACCT-ID TO ACCT-ID
+           PERFORM 1000-READ-ACCOUNT
+           IF WS-ACCT-FOUND = 'Y'
+               IF ACCT-CLOSED
+                   DISPLAY 'CLOSE REJECTED, ALREADY CLOSED: ' ACCT-ID
+                   MOVE 'REJECTED' TO WS-AUD-OUTCOME
+               ELSE
+                   SET ACCT-CLOSED TO TRUE
+                   PERFORM 1390-BUILD-TODAY-DATE
+                   MOVE WS-TODAY TO ACCT-LAST-ACTIVITY-DATE
+                   PERFORM 4100-REWRITE-WITH-RETRY
+                   IF REWRITE-OK
+                       DISPLAY 'ACCOUNT CLOSED: ' ACCT-ID
+                       MOVE 'CLOSE' TO WS-AUD-OUTCOME
+                   ELSE
+                       IF WS-FILE-STATUS (1:1) = '9'
+                           DISPLAY 'CLOSE ABANDONED, RECORD LOCKED: '
+                               ACCT-ID
+                       ELSE
+                           DISPLAY 'CLOSE REWRITE FAILED, STATUS '
+                               WS-FILE-STATUS ': ' ACCT-ID
+                       END-IF
+                       MOVE 'REJECTED' TO WS-AUD-OUTCOME
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'CLOSE REJECTED, ACCOUNT NOT FOUND: ' ACCT-ID
+               PERFORM 1400-WRITE-EXCEPTION
+               MOVE 'NOT-FOUND' TO WS-AUD-OUTCOME
+           END-IF
+           PERFORM 1370-WRITE-AUDIT.
+       1390-BUILD-TODAY-DATE.
+           PERFORM 2000-GET-DATE
+           STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+               INTO WS-TODAY.
+       4100-REWRITE-WITH-RETRY.
+           MOVE 'N' TO WS-REWRITE-SWITCH
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM 4110-REWRITE-ATTEMPT
+               UNTIL REWRITE-OK
+               OR WS-LOCK-RETRY-COUNT > WS-LOCK-MAX-RETRIES.
+       4110-REWRITE-ATTEMPT.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  MOVE 'Y' TO WS-REWRITE-SWITCH
+           END-REWRITE
+           IF NOT REWRITE-OK
+               IF WS-FILE-STATUS (1:1) = '9'
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+                   PERFORM 4120-BACKOFF-DELAY
+               ELSE
+                   ADD WS-LOCK-MAX-RETRIES TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-IF.
+       4120-BACKOFF-DELAY.
+           COMPUTE WS-LOCK-BACKOFF-LIMIT = WS-LOCK-RETRY-COUNT * 2000
+           MOVE 0 TO WS-LOCK-BACKOFF-IDX
+           PERFORM 4130-BACKOFF-SPIN
+               UNTIL WS-LOCK-BACKOFF-IDX > WS-LOCK-BACKOFF-LIMIT.
+       4130-BACKOFF-SPIN.
+           ADD 1 TO WS-LOCK-BACKOFF-IDX.
+       1350-DISPLAY-RESULT.
+           IF WS-ACCT-FOUND = 'Y'
+               DISPLAY '----------------------------------------'
+               DISPLAY 'ACCOUNT ID: ' ACCT-ID
+               PERFORM 2000-GET-DATE
+               CALL 'FRAUDCHK' USING ACCT-ID, WS-FRAUD-FLAG
+               IF FRAUD-HIT
+                   DISPLAY 'ACCOUNT FLAGGED FOR FRAUD REVIEW: '
+                       ACCT-ID
+                   PERFORM 1385-WRITE-REVIEW
+                   MOVE 'FRAUD-HOLD' TO WS-AUD-OUTCOME
+               ELSE
+                   IF OPERATOR-PRIVILEGED
+                       DISPLAY 'ACCOUNT   : ' ACCT-NAME
+                       IF ACCT-FROZEN
+                           DISPLAY
+                               'BALANCE   : ***** ACCOUNT FROZEN *****'
+                       ELSE
+                           DISPLAY 'BALANCE   : ' ACCT-BALANCE
+                               ' ' ACCT-CURRENCY-CODE
+                           PERFORM 1365-DISPLAY-USD-EQUIVALENT
+                       END-IF
+                   ELSE
+                       PERFORM 1360-MASK-NAME
+                       DISPLAY 'ACCOUNT   : ' WS-MASKED-NAME
+                       DISPLAY 'BALANCE   : ***** RESTRICTED *****'
+                   END-IF
+                   IF ACCT-BALANCE < WS-LOW-BALANCE-FLOOR
+                       PERFORM 1380-WRITE-NOTIFICATION
+                   END-IF
+                   MOVE 'FOUND' TO WS-AUD-OUTCOME
+               END-IF
+           ELSE
+               DISPLAY 'ACCOUNT NOT FOUND: ' ACCT-ID
+               PERFORM 1400-WRITE-EXCEPTION
+               MOVE 'NOT-FOUND' TO WS-AUD-OUTCOME
+           END-IF
+           PERFORM 1370-WRITE-AUDIT.
+       1365-DISPLAY-USD-EQUIVALENT.
+           IF ACCT-CURRENCY-CODE NOT = 'USD' AND ACCT-CURRENCY-CODE
+               NOT = SPACES
+               CALL 'CURRCONV' USING ACCT-CURRENCY-CODE, ACCT-BALANCE,
+                   WS-USD-EQUIVALENT
+               DISPLAY 'USD EQUIV : ' WS-USD-EQUIVALENT
+           END-IF.
+       1380-WRITE-NOTIFICATION.
+           STRING 'LOW BALANCE ALERT ACCT: ' ACCT-ID
+               ' NAME: ' ACCT-NAME
+               ' BALANCE: ' ACCT-BALANCE
+               ' AS OF: ' WS-YEAR '/' WS-MONTH '/' WS-DAY
+               DELIMITED BY SIZE INTO NOTIFICATION-RECORD
+           WRITE NOTIFICATION-RECORD.
+       1385-WRITE-REVIEW.
+           STRING 'FRAUD REVIEW QUEUED ACCT: ' ACCT-ID
+               ' NAME: ' ACCT-NAME
+               DELIMITED BY SIZE INTO REVIEW-RECORD
+           WRITE REVIEW-RECORD.
+       1360-MASK-NAME.
+           MOVE ACCT-NAME (1:1) TO WS-NAME-INITIAL
+           STRING WS-NAME-INITIAL DELIMITED BY SIZE
+               WS-ASTERISK-FILL DELIMITED BY SIZE
+               INTO WS-MASKED-NAME.
+       1370-WRITE-AUDIT.
+           STRING 'ACCT: ' ACCT-ID
+               ' OUTCOME: ' WS-AUD-OUTCOME
+               ' STATUS: ' WS-FILE-STATUS
+               ' AS OF: ' WS-YEAR '/' WS-MONTH '/' WS-DAY
+               DELIMITED BY SIZE INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+       1400-WRITE-EXCEPTION.
+           PERFORM 2000-GET-DATE
+           STRING 'ACCT: ' ACCT-ID
+               ' STATUS: ' WS-FILE-STATUS
+               ' AS OF: ' WS-YEAR '/' WS-MONTH '/' WS-DAY
+               DELIMITED BY SIZE INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+       1000-READ-ACCOUNT.
+           PERFORM 1050-VALIDATE-ACCT-ID
+           IF ACCT-ID-VALID
+               IF SIMULATE-FILE-STATUS
+                   MOVE WS-SIM-STATUS-VALUE TO WS-FILE-STATUS
+                   DISPLAY 'TEST MODE, FILE STATUS FORCED TO: '
+                       WS-FILE-STATUS
+               ELSE
+                   READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+                       INVALID KEY
+                          MOVE 'N' TO WS-ACCT-FOUND
+                   END-READ
+               END-IF
+               EVALUATE WS-FILE-STATUS
+                   WHEN '00'
+                       MOVE 'Y' TO WS-ACCT-FOUND
+                       MOVE 0 TO WS-READ-RC
+                   WHEN '23'
+                       MOVE 'N' TO WS-ACCT-FOUND
+                       MOVE 4 TO WS-READ-RC
+                       DISPLAY 'ACCOUNT NOT ON FILE: ' ACCT-ID
+                   WHEN '35'
+                       MOVE 'N' TO WS-ACCT-FOUND
+                       MOVE 12 TO WS-READ-RC
+                       DISPLAY 'ACCOUNT FILE NOT FOUND, STATUS 35'
+                   WHEN '92'
+                   WHEN '93'
+                       MOVE 'N' TO WS-ACCT-FOUND
+                       MOVE 16 TO WS-READ-RC
+                       DISPLAY 'ACCOUNT FILE LOGIC/RESOURCE ERROR: '
+                           WS-FILE-STATUS
+                   WHEN OTHER
+                       MOVE 'N' TO WS-ACCT-FOUND
+                       MOVE 20 TO WS-READ-RC
+                       DISPLAY 'ACCOUNT FILE READ ERROR, STATUS: '
+                           WS-FILE-STATUS
+               END-EVALUATE
            ELSE
                MOVE 'N' TO WS-ACCT-FOUND
+               MOVE 24 TO WS-READ-RC
+               DISPLAY 'ACCT-ID FORMAT INVALID, REJECTED: ' ACCT-ID
+           END-IF
+           PERFORM 1500-SET-RETURN-CODE.
+       1050-VALIDATE-ACCT-ID.
+           MOVE 'Y' TO WS-ID-VALID-SWITCH
+           IF ACCT-ID = SPACES OR ACCT-ID = LOW-VALUES
+               MOVE 'N' TO WS-ID-VALID-SWITCH
+           ELSE
+               MOVE 0 TO WS-BLANK-COUNT
+               INSPECT ACCT-ID TALLYING WS-BLANK-COUNT FOR ALL SPACES
+               IF WS-BLANK-COUNT > 0
+                   MOVE 'N' TO WS-ID-VALID-SWITCH
+               END-IF
            END-IF.
+       1500-SET-RETURN-CODE.
+           ADD 1 TO WS-ACCOUNTS-PROCESSED
+           EVALUATE TRUE
+               WHEN WS-READ-RC = 0
+                   ADD 1 TO WS-ACCOUNTS-FOUND
+               WHEN WS-READ-RC = 24
+                   ADD 1 TO WS-ACCOUNTS-REJECTED
+                   MOVE 8 TO WS-RETURN-CODE
+               WHEN WS-READ-RC = 4
+                   ADD 1 TO WS-ACCOUNTS-NOT-FOUND
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+               WHEN OTHER
+                   ADD 1 TO WS-ACCOUNTS-NOT-FOUND
+                   MOVE 8 TO WS-RETURN-CODE
+           END-EVALUATE.
        2000-GET-DATE.
+           ACCEPT WS-PERF-START FROM TIME
            CALL 'DATEUTIL' USING WS-DATE-RESULT
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'DATE LOOKUP FAILED, RETRYING'
+               CALL 'DATEUTIL' USING WS-DATE-RESULT
+           END-IF
+           ACCEPT WS-PERF-END FROM TIME
+           PERFORM 2050-WRITE-PERF-LOG
            IF RETURN-CODE = 0
                DISPLAY 'DATE: ' WS-YEAR '/' WS-MONTH '/' WS-DAY
+                   ' (' WS-DAY-NAME ')'
            ELSE
-               DISPLAY 'DATE LOOKUP FAILED'
+               PERFORM 2100-FALLBACK-DATE
            END-IF.
+       2100-FALLBACK-DATE.
+           DISPLAY 'DATEUTIL UNAVAILABLE, USING SYSTEM CLOCK'
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           MOVE WS-SYS-YEAR TO WS-YEAR
+           MOVE WS-SYS-MONTH TO WS-MONTH
+           MOVE WS-SYS-DAY TO WS-DAY
+           MOVE SPACES TO WS-DAY-NAME
+           DISPLAY 'DATE: ' WS-YEAR '/' WS-MONTH '/' WS-DAY
+               ' (SYSTEM CLOCK)'.
+       2050-WRITE-PERF-LOG.
+           COMPUTE WS-PERF-ELAPSED-HUNDREDTHS =
+               ((WS-PE-HOURS * 3600) + (WS-PE-MINUTES * 60)
+                   + WS-PE-SECONDS) * 100 + WS-PE-HUNDREDTH
+               - (((WS-PS-HOURS * 3600) + (WS-PS-MINUTES * 60)
+                   + WS-PS-SECONDS) * 100 + WS-PS-HUNDREDTH)
+           IF WS-PERF-ELAPSED-HUNDREDTHS < 0
+               ADD 8640000 TO WS-PERF-ELAPSED-HUNDREDTHS
+           END-IF
+           MOVE WS-PERF-ELAPSED-HUNDREDTHS TO WS-PERF-DISPLAY
+           MOVE WS-PERF-LINE TO PERFORMANCE-RECORD
+           WRITE PERFORMANCE-RECORD.
