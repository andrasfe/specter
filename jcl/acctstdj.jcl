@@ -0,0 +1,17 @@
+//ACCTSTDJ JOB (ACCTG,ADMIN),'STANDING INSTRUCTIONS',CLASS=A,
+//         MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  DAILY STANDING-INSTRUCTION RUN - APPLIES ANY RECURRING
+//*  TRANSFER WHOSE NEXT-RUN DATE HAS ARRIVED AND WRITES EACH
+//*  INSTRUCTION BACK OUT WITH ITS NEXT-RUN DATE ADVANCED (OR
+//*  UNCHANGED IF NOT YET DUE) TO ACCTSTNO.  OPERATIONS RENAMES
+//*  ACCTSTNO OVER ACCTSTND BEFORE TOMORROW'S CYCLE, THE SAME
+//*  WAY ACCTUNLD FEEDS BACK INTO ACCTFILE IN THE REORG JOB.
+//*
+//STEP010  EXEC PGM=ACCTSTND
+//STEPLIB  DD DSN=PROD.ACCTSYS.LOADLIB,DISP=SHR
+//ACCTFILE DD DSN=PROD.ACCTSYS.ACCTFILE,DISP=SHR
+//ACCTSTND DD DSN=PROD.ACCTSYS.ACCTSTND,DISP=SHR
+//ACCTSTNO DD DSN=PROD.ACCTSYS.ACCTSTNO,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
