@@ -0,0 +1,51 @@
+//ACCTRORG JOB (ACCTG,ADMIN),'ACCTFILE REORG',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  PERIODIC VSAM REORGANIZATION FOR ACCTFILE - UNLOADS THE
+//*  INDEXED CLUSTER TO SEQUENTIAL, REBUILDS THE CLUSTER, THEN
+//*  RELOADS IT.  ACCTRLD COMPARES THE RELOADED RECORD COUNT
+//*  AGAINST THE COUNT ACCTUNLD CAPTURED AND FAILS THE STEP
+//*  (RETURN CODE 8) IF THEY DO NOT MATCH.
+//*
+//STEP010  EXEC PGM=ACCTUNLD
+//STEPLIB  DD DSN=PROD.ACCTSYS.LOADLIB,DISP=SHR
+//ACCTFILE DD DSN=PROD.ACCTSYS.ACCTFILE,DISP=SHR
+//ACCTUNLD DD DSN=PROD.ACCTSYS.ACCTUNLD,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(10,10)),UNIT=SYSDA
+//ACCTUCNT DD DSN=PROD.ACCTSYS.ACCTUCNT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//*  STEP020 REMOVES THE EXISTING CLUSTER.  MAXCC IS RESET TO 0
+//*  WHEN THE CLUSTER IS ALREADY GONE SO A FIRST-TIME RUN DOES
+//*  NOT FAIL THE JOB.
+//*
+//STEP020  EXEC PGM=IDCAMS,COND=(4,LT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.ACCTSYS.ACCTFILE CLUSTER
+  SET MAXCC = 0
+/*
+//*
+//*  STEP030 REBUILDS THE CLUSTER WITH THE SAME KEY AND RECORD
+//*  ATTRIBUTES AS THE ORIGINAL DEFINITION.
+//*
+//STEP030  EXEC PGM=IDCAMS,COND=(4,LT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.ACCTSYS.ACCTFILE)       -
+         INDEXED                                    -
+         KEYS(10 0)                                 -
+         RECORDSIZE(76 76)                          -
+         FREESPACE(10 10)                           -
+         VOLUMES(SYSDA1))                           -
+    DATA (NAME(PROD.ACCTSYS.ACCTFILE.DATA))         -
+    INDEX (NAME(PROD.ACCTSYS.ACCTFILE.INDEX))
+/*
+//*
+//STEP040  EXEC PGM=ACCTRLD,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.ACCTSYS.LOADLIB,DISP=SHR
+//ACCTUNLD DD DSN=PROD.ACCTSYS.ACCTUNLD,DISP=SHR
+//ACCTUCNT DD DSN=PROD.ACCTSYS.ACCTUCNT,DISP=SHR
+//ACCTFILE DD DSN=PROD.ACCTSYS.ACCTFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
