@@ -0,0 +1,40 @@
+//ACCTLKJB JOB (ACCTG,ADMIN),'ACCOUNT LOOKUP',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  DAILY ACCOUNT LOOKUP - SINGLE ACCT-ID OR NAME= SUPPLIED ON
+//*  THE ACCTPARM PARAMETER CARD, OR A LIST OF ACCT-IDS ON ACCTCTL.
+//*
+//STEP010  EXEC PGM=ACCTLOOK
+//STEPLIB  DD DSN=PROD.ACCTSYS.LOADLIB,DISP=SHR
+//ACCTFILE DD DSN=PROD.ACCTSYS.ACCTFILE,DISP=SHR
+//ACCTCTL  DD DSN=PROD.ACCTSYS.ACCTCTL,DISP=SHR
+//ACCTEXC  DD DSN=PROD.ACCTSYS.ACCTEXC,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ACCTOPR  DD DSN=PROD.ACCTSYS.ACCTOPR,DISP=SHR
+//ACCTSIGN DD *
+OPR0001 PASSWORD1
+/*
+//ACCTAUD  DD DSN=PROD.ACCTSYS.ACCTAUD,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ACCTNOTE DD DSN=PROD.ACCTSYS.ACCTNOTE,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ACCTFRQ  DD DSN=PROD.ACCTSYS.ACCTFRQ,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ACCTPERF DD DSN=PROD.ACCTSYS.ACCTPERF,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ACCTPARM DD *
+NAME=SMITH JOHN
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*  STEP020 RUNS ONLY WHEN STEP010 COMPLETED CLEAN OR WITH
+//*  NOT-FOUND CONDITIONS ONLY (WS-RETURN-CODE 0 OR 4); A
+//*  RETURN CODE ABOVE 4 INDICATES AN OPEN OR READ FAILURE AND
+//*  THE DAILY EXTRACT IS SKIPPED.
+//*
+//STEP020  EXEC PGM=ACCTEXTR,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.ACCTSYS.LOADLIB,DISP=SHR
+//ACCTFILE DD DSN=PROD.ACCTSYS.ACCTFILE,DISP=SHR
+//ACCTEXTR DD DSN=PROD.ACCTSYS.ACCTEXTR,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
