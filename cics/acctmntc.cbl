@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMNTC.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP            PIC S9(8) COMP.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-BALANCE-DISPLAY PIC S9(9)V99.
+       01 WS-BALANCE-DOLLARS PIC 9(13).
+       01 WS-BALANCE-CENTS   PIC 9(02).
+       01 WS-ABS-TIME         PIC S9(15) COMP-3.
+       01 WS-CICS-DATE        PIC 9(8).
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       COPY ACCTMNTM.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS RECEIVE MAP('ACCTMNT')
+               MAPSET('ACCTMNTM')
+               INTO(ACCTMNTI)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE SPACES TO MSGO
+               STRING 'MAP RECEIVE FAILED, RESP=' WS-RESP
+                   DELIMITED BY SIZE INTO MSGO
+           ELSE
+               EVALUATE ACTIONI
+                   WHEN 'A'
+                       PERFORM 1000-ADD-ACCOUNT
+                   WHEN 'C'
+                       PERFORM 2000-CHANGE-NAME
+                   WHEN 'X'
+                       PERFORM 3000-CLOSE-ACCOUNT
+                   WHEN OTHER
+                       MOVE 'INVALID ACTION, USE A, C OR X' TO MSGO
+               END-EVALUATE
+           END-IF
+           PERFORM 9000-SEND-RESULT
+           EXEC CICS RETURN END-EXEC.
+       1000-ADD-ACCOUNT.
+           IF ACCTBALI IS NOT NUMERIC
+               MOVE 'ADD REJECTED, BALANCE NOT NUMERIC' TO MSGO
+           ELSE
+               MOVE ACCTIDI TO ACCT-ID
+               MOVE ACCTNAMI TO ACCT-NAME
+               MOVE ACCTBALI (1:13) TO WS-BALANCE-DOLLARS
+               MOVE ACCTBALI (14:2) TO WS-BALANCE-CENTS
+               COMPUTE WS-BALANCE-DISPLAY =
+                   WS-BALANCE-DOLLARS + (WS-BALANCE-CENTS / 100)
+               MOVE WS-BALANCE-DISPLAY TO ACCT-BALANCE
+               SET ACCT-ACTIVE TO TRUE
+               MOVE 0 TO ACCT-LAST-ACTIVITY-DATE
+               MOVE 'USD' TO ACCT-CURRENCY-CODE
+               EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC
+               EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+                   YYYYMMDD(WS-CICS-DATE)
+               END-EXEC
+               MOVE WS-CICS-DATE TO ACCT-OPEN-DATE
+               MOVE '0001' TO ACCT-BRANCH-CODE
+               EXEC CICS WRITE FILE('ACCTFILE')
+                   FROM(ACCOUNT-RECORD)
+                   RIDFLD(ACCT-ID)
+                   RESP(WS-RESP)
+               END-EXEC
+               PERFORM 8000-SET-STATUS-FROM-RESP
+               IF WS-FILE-STATUS = '00'
+                   MOVE 'ACCOUNT ADDED' TO MSGO
+               ELSE
+                   IF WS-FILE-STATUS = '22'
+                       MOVE 'ADD REJECTED, DUPLICATE ACCOUNT' TO MSGO
+                   ELSE
+                       MOVE 'ADD FAILED' TO MSGO
+                   END-IF
+               END-IF
+           END-IF.
+       2000-CHANGE-NAME.
+           MOVE ACCTIDI TO ACCT-ID
+           EXEC CICS READ FILE('ACCTFILE')
+               INTO(ACCOUNT-RECORD)
+               RIDFLD(ACCT-ID)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           PERFORM 8000-SET-STATUS-FROM-RESP
+           IF WS-FILE-STATUS = '00'
+               MOVE ACCTNAMI TO ACCT-NAME
+               EXEC CICS REWRITE FILE('ACCTFILE')
+                   FROM(ACCOUNT-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+               PERFORM 8000-SET-STATUS-FROM-RESP
+               IF WS-FILE-STATUS = '00'
+                   MOVE 'NAME CHANGED' TO MSGO
+               ELSE
+                   MOVE 'NAME CHANGE FAILED' TO MSGO
+               END-IF
+           ELSE
+               MOVE 'ACCOUNT NOT FOUND' TO MSGO
+           END-IF.
+       3000-CLOSE-ACCOUNT.
+           MOVE ACCTIDI TO ACCT-ID
+           EXEC CICS READ FILE('ACCTFILE')
+               INTO(ACCOUNT-RECORD)
+               RIDFLD(ACCT-ID)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           PERFORM 8000-SET-STATUS-FROM-RESP
+           IF WS-FILE-STATUS = '00'
+               IF ACCT-CLOSED
+                   MOVE 'ACCOUNT ALREADY CLOSED' TO MSGO
+               ELSE
+                   SET ACCT-CLOSED TO TRUE
+                   EXEC CICS REWRITE FILE('ACCTFILE')
+                       FROM(ACCOUNT-RECORD)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   PERFORM 8000-SET-STATUS-FROM-RESP
+                   IF WS-FILE-STATUS = '00'
+                       MOVE 'ACCOUNT CLOSED' TO MSGO
+                   ELSE
+                       MOVE 'CLOSE FAILED' TO MSGO
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'ACCOUNT NOT FOUND' TO MSGO
+           END-IF.
+       8000-SET-STATUS-FROM-RESP.
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE '00' TO WS-FILE-STATUS
+               WHEN DFHRESP(NOTFND)
+                   MOVE '23' TO WS-FILE-STATUS
+               WHEN DFHRESP(DUPREC)
+                   MOVE '22' TO WS-FILE-STATUS
+               WHEN DFHRESP(DUPKEY)
+                   MOVE '22' TO WS-FILE-STATUS
+               WHEN OTHER
+                   MOVE '90' TO WS-FILE-STATUS
+           END-EVALUATE.
+       9000-SEND-RESULT.
+           MOVE SPACES TO ACCTMNTO
+           MOVE ACTIONI TO ACTIONO
+           MOVE ACCTIDI TO ACCTIDO
+           EXEC CICS SEND MAP('ACCTMNT')
+               MAPSET('ACCTMNTM')
+               FROM(ACCTMNTO)
+               ERASE
+           END-EXEC.
