@@ -0,0 +1,54 @@
+ACCTMNTM DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+ACCTMNT  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='ACCOUNT MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ACTION (A/C/X)   :'
+ACTION   DFHMDF POS=(3,21),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ACCT ID          :'
+ACCTID   DFHMDF POS=(5,21),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ACCT NAME        :'
+ACCTNAM  DFHMDF POS=(7,21),                                           X
+               LENGTH=30,                                             X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ACCT BAL (CENTS) :'
+ACCTBAL  DFHMDF POS=(9,21),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(UNPROT,NUM)
+*
+MSG      DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
