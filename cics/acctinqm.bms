@@ -0,0 +1,46 @@
+ACCTINQM DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+ACCTINQ  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='ACCOUNT INQUIRY'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ACCT ID :'
+ACCTID   DFHMDF POS=(3,12),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='NAME    :'
+ACCTNAM  DFHMDF POS=(5,12),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='BALANCE :'
+ACCTBAL  DFHMDF POS=(7,12),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(PROT,BRT)
+*
+MSG      DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
