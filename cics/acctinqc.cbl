@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINQC.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP            PIC S9(8) COMP.
+       01 WS-ACCT-FOUND      PIC X VALUE 'N'.
+       01 WS-BALANCE-DISPLAY PIC -(9)9.99.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       COPY ACCTINQM.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS RECEIVE MAP('ACCTINQ')
+               MAPSET('ACCTINQM')
+               INTO(ACCTINQI)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE ACCTIDI TO ACCT-ID
+               PERFORM 1000-READ-ACCOUNT
+               PERFORM 2000-SEND-RESULT
+           ELSE
+               MOVE SPACES TO MSGO
+               STRING 'MAP RECEIVE FAILED, RESP=' WS-RESP
+                   DELIMITED BY SIZE INTO MSGO
+               PERFORM 2000-SEND-RESULT
+           END-IF
+           EXEC CICS RETURN END-EXEC.
+       1000-READ-ACCOUNT.
+           EXEC CICS READ FILE('ACCTFILE')
+               INTO(ACCOUNT-RECORD)
+               RIDFLD(ACCT-ID)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-ACCT-FOUND
+           ELSE
+               MOVE 'N' TO WS-ACCT-FOUND
+           END-IF.
+       2000-SEND-RESULT.
+           MOVE SPACES TO ACCTINQO
+           MOVE ACCTIDI TO ACCTIDO
+           IF WS-ACCT-FOUND = 'Y'
+               MOVE ACCT-NAME TO ACCTNAMO
+               IF ACCT-FROZEN
+                   MOVE 'ACCOUNT FROZEN' TO ACCTBALO
+               ELSE
+                   MOVE ACCT-BALANCE TO WS-BALANCE-DISPLAY
+                   MOVE WS-BALANCE-DISPLAY TO ACCTBALO
+               END-IF
+               MOVE 'ACCOUNT FOUND' TO MSGO
+           ELSE
+               MOVE SPACES TO ACCTNAMO
+               MOVE SPACES TO ACCTBALO
+               MOVE 'ACCOUNT NOT FOUND' TO MSGO
+           END-IF
+           EXEC CICS SEND MAP('ACCTINQ')
+               MAPSET('ACCTINQM')
+               FROM(ACCTINQO)
+               ERASE
+           END-EXEC.
