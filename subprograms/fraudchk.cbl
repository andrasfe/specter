@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUDCHK.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-ACCT-ID         PIC X(10).
+       01 LK-FRAUD-FLAG      PIC X(01).
+           88 LK-FRAUD-HIT   VALUE 'Y'.
+       PROCEDURE DIVISION USING LK-ACCT-ID, LK-FRAUD-FLAG.
+       0000-MAIN.
+           EVALUATE LK-ACCT-ID
+               WHEN '9999999999'
+               WHEN '0000000001'
+                   MOVE 'Y' TO LK-FRAUD-FLAG
+               WHEN OTHER
+                   MOVE 'N' TO LK-FRAUD-FLAG
+           END-EVALUATE
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
