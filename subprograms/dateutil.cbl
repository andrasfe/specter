@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEUTIL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SYSTEM-DATE.
+          05 WS-SYS-YEAR      PIC 9(4).
+          05 WS-SYS-MONTH     PIC 9(2).
+          05 WS-SYS-DAY       PIC 9(2).
+       01 WS-LEAP-CALC.
+          05 WS-LEAP-R4       PIC 9(4) COMP.
+          05 WS-LEAP-R100     PIC 9(4) COMP.
+          05 WS-LEAP-R400     PIC 9(4) COMP.
+          05 WS-LEAP-Q        PIC 9(9) COMP.
+       01 WS-ZELLER-CALC.
+          05 WS-Z-MONTH       PIC 9(2)  COMP.
+          05 WS-Z-YEAR        PIC 9(4)  COMP.
+          05 WS-Z-CENTURY     PIC 9(4)  COMP.
+          05 WS-Z-YR-OF-CENT  PIC 9(4)  COMP.
+          05 WS-Z-TERM1       PIC 9(9)  COMP.
+          05 WS-Z-TERM2       PIC 9(9)  COMP.
+          05 WS-Z-TERM3       PIC 9(9)  COMP.
+          05 WS-Z-SUM         PIC 9(9)  COMP.
+          05 WS-Z-QUOTIENT    PIC 9(9)  COMP.
+          05 WS-Z-REMAINDER   PIC 9(4)  COMP.
+       01 WS-DAY-NAME-TABLE.
+          05 FILLER           PIC X(9) VALUE 'SUNDAY'.
+          05 FILLER           PIC X(9) VALUE 'MONDAY'.
+          05 FILLER           PIC X(9) VALUE 'TUESDAY'.
+          05 FILLER           PIC X(9) VALUE 'WEDNESDAY'.
+          05 FILLER           PIC X(9) VALUE 'THURSDAY'.
+          05 FILLER           PIC X(9) VALUE 'FRIDAY'.
+          05 FILLER           PIC X(9) VALUE 'SATURDAY'.
+       01 WS-DAY-NAMES REDEFINES WS-DAY-NAME-TABLE.
+          05 WS-DAY-NAME-ENT  PIC X(9) OCCURS 7 TIMES.
+       LINKAGE SECTION.
+       01 LK-DATE-RESULT.
+          05 LK-YEAR          PIC 9(4).
+          05 LK-MONTH         PIC 9(2).
+          05 LK-DAY           PIC 9(2).
+          05 LK-DAY-OF-WEEK   PIC 9(1).
+          05 LK-DAY-NAME      PIC X(9).
+          05 LK-LEAP-YEAR-FLAG PIC X(01).
+              88 LK-LEAP-YEAR  VALUE 'Y'.
+       01 LK-AS-OF-DATE.
+          05 LK-ASOF-YEAR     PIC 9(4).
+          05 LK-ASOF-MONTH    PIC 9(2).
+          05 LK-ASOF-DAY      PIC 9(2).
+       PROCEDURE DIVISION USING LK-DATE-RESULT, OPTIONAL LK-AS-OF-DATE.
+       0000-MAIN.
+           IF ADDRESS OF LK-AS-OF-DATE = NULL
+               ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+               MOVE WS-SYS-YEAR TO LK-YEAR
+               MOVE WS-SYS-MONTH TO LK-MONTH
+               MOVE WS-SYS-DAY TO LK-DAY
+           ELSE
+               MOVE LK-ASOF-YEAR TO LK-YEAR
+               MOVE LK-ASOF-MONTH TO LK-MONTH
+               MOVE LK-ASOF-DAY TO LK-DAY
+           END-IF
+           PERFORM 1000-CHECK-LEAP-YEAR
+           PERFORM 2000-COMPUTE-DAY-OF-WEEK
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       1000-CHECK-LEAP-YEAR.
+           MOVE 'N' TO LK-LEAP-YEAR-FLAG
+           DIVIDE LK-YEAR BY 4 GIVING WS-LEAP-Q REMAINDER WS-LEAP-R4
+           IF WS-LEAP-R4 = 0
+               DIVIDE LK-YEAR BY 100 GIVING WS-LEAP-Q
+                   REMAINDER WS-LEAP-R100
+               IF WS-LEAP-R100 NOT = 0
+                   MOVE 'Y' TO LK-LEAP-YEAR-FLAG
+               ELSE
+                   DIVIDE LK-YEAR BY 400 GIVING WS-LEAP-Q
+                       REMAINDER WS-LEAP-R400
+                   IF WS-LEAP-R400 = 0
+                       MOVE 'Y' TO LK-LEAP-YEAR-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+       2000-COMPUTE-DAY-OF-WEEK.
+      *    ZELLER'S CONGRUENCE (GREGORIAN, ALL-POSITIVE VARIANT).
+      *    JANUARY AND FEBRUARY ARE TREATED AS MONTHS 13 AND 14
+      *    OF THE PRECEDING YEAR SO THE FORMULA STAYS LEAP-YEAR
+      *    CORRECT ACROSS THE FEBRUARY/MARCH BOUNDARY.
+           IF LK-MONTH < 3
+               COMPUTE WS-Z-MONTH = LK-MONTH + 12
+               COMPUTE WS-Z-YEAR = LK-YEAR - 1
+           ELSE
+               MOVE LK-MONTH TO WS-Z-MONTH
+               MOVE LK-YEAR TO WS-Z-YEAR
+           END-IF
+           DIVIDE WS-Z-YEAR BY 100 GIVING WS-Z-CENTURY
+               REMAINDER WS-Z-YR-OF-CENT
+           COMPUTE WS-Z-TERM1 = (13 * (WS-Z-MONTH + 1)) / 5
+           COMPUTE WS-Z-TERM2 = WS-Z-YR-OF-CENT / 4
+           COMPUTE WS-Z-TERM3 = WS-Z-CENTURY / 4
+           COMPUTE WS-Z-SUM = LK-DAY + WS-Z-TERM1 + WS-Z-YR-OF-CENT
+               + WS-Z-TERM2 + WS-Z-TERM3 + (5 * WS-Z-CENTURY)
+           DIVIDE WS-Z-SUM BY 7 GIVING WS-Z-QUOTIENT
+               REMAINDER WS-Z-REMAINDER
+           IF WS-Z-REMAINDER = 0
+               MOVE 7 TO LK-DAY-OF-WEEK
+           ELSE
+               MOVE WS-Z-REMAINDER TO LK-DAY-OF-WEEK
+           END-IF
+           MOVE WS-DAY-NAME-ENT (LK-DAY-OF-WEEK) TO LK-DAY-NAME.
