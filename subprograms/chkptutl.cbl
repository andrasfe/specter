@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKPTUTL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CKR-RECORD-COUNT    PIC 9(9).
+          05 CKR-CHECKPOINT-KEY  PIC X(10).
+          05 CKR-RUNNING-TOTAL   PIC S9(11)V99.
+       WORKING-STORAGE SECTION.
+       01 WS-CHKPT-STATUS        PIC XX VALUE '00'.
+       01 WS-INTERVAL-QUOTIENT   PIC 9(9) COMP.
+       01 WS-INTERVAL-REMAINDER  PIC 9(9) COMP.
+       LINKAGE SECTION.
+       01 LK-CHECKPOINT-AREA.
+          05 LK-FUNCTION         PIC X(01).
+             88 LK-TAKE-CHECKPOINT VALUE '1'.
+             88 LK-READ-RESTART    VALUE '2'.
+          05 LK-RECORD-COUNT     PIC 9(9).
+          05 LK-INTERVAL         PIC 9(9).
+          05 LK-CHECKPOINT-KEY   PIC X(10).
+          05 LK-RUNNING-TOTAL    PIC S9(11)V99.
+          05 LK-RESTART-FOUND    PIC X(01).
+             88 LK-RESTART-EXISTS VALUE 'Y'.
+       PROCEDURE DIVISION USING LK-CHECKPOINT-AREA.
+       0000-MAIN.
+           EVALUATE TRUE
+               WHEN LK-TAKE-CHECKPOINT
+                   PERFORM 1000-TAKE-CHECKPOINT
+               WHEN LK-READ-RESTART
+                   PERFORM 2000-READ-RESTART
+           END-EVALUATE
+           GOBACK.
+       1000-TAKE-CHECKPOINT.
+           IF LK-INTERVAL > 0
+               DIVIDE LK-RECORD-COUNT BY LK-INTERVAL
+                   GIVING WS-INTERVAL-QUOTIENT
+                   REMAINDER WS-INTERVAL-REMAINDER
+               IF WS-INTERVAL-REMAINDER = 0
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   MOVE LK-RECORD-COUNT TO CKR-RECORD-COUNT
+                   MOVE LK-CHECKPOINT-KEY TO CKR-CHECKPOINT-KEY
+                   MOVE LK-RUNNING-TOTAL TO CKR-RUNNING-TOTAL
+                   WRITE CHECKPOINT-RECORD
+                   CLOSE CHECKPOINT-FILE
+                   DISPLAY 'CHECKPOINT TAKEN AT RECORD '
+                       LK-RECORD-COUNT ' KEY ' LK-CHECKPOINT-KEY
+               END-IF
+           END-IF.
+       2000-READ-RESTART.
+           MOVE 'N' TO LK-RESTART-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                      CONTINUE
+               END-READ
+               IF WS-CHKPT-STATUS = '00'
+                   MOVE CKR-CHECKPOINT-KEY TO LK-CHECKPOINT-KEY
+                   MOVE CKR-RECORD-COUNT TO LK-RECORD-COUNT
+                   MOVE CKR-RUNNING-TOTAL TO LK-RUNNING-TOTAL
+                   MOVE 'Y' TO LK-RESTART-FOUND
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
