@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRCONV.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RATE             PIC 9(3)V9999 VALUE 1.0000.
+       LINKAGE SECTION.
+       01 LK-CURRENCY-CODE    PIC X(03).
+       01 LK-AMOUNT-IN        PIC S9(9)V99.
+       01 LK-AMOUNT-OUT       PIC S9(9)V99.
+       PROCEDURE DIVISION USING LK-CURRENCY-CODE, LK-AMOUNT-IN,
+               LK-AMOUNT-OUT.
+       0000-MAIN.
+           EVALUATE LK-CURRENCY-CODE
+               WHEN 'USD'
+               WHEN SPACES
+                   MOVE 1.0000 TO WS-RATE
+               WHEN 'EUR'
+                   MOVE 1.0800 TO WS-RATE
+               WHEN 'GBP'
+                   MOVE 1.2700 TO WS-RATE
+               WHEN 'JPY'
+                   MOVE 0.0067 TO WS-RATE
+               WHEN 'CAD'
+                   MOVE 0.7300 TO WS-RATE
+               WHEN OTHER
+                   MOVE 1.0000 TO WS-RATE
+           END-EVALUATE
+           COMPUTE LK-AMOUNT-OUT ROUNDED = LK-AMOUNT-IN * WS-RATE
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
