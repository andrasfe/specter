@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTRLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UNLOAD-FILE ASSIGN TO 'ACCTUNLD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UNL-STATUS.
+           SELECT COUNT-FILE ASSIGN TO 'ACCTUCNT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CNT-STATUS.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID OF ACCOUNT-RECORD
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD UNLOAD-FILE.
+       01 UNLOAD-RECORD.
+           COPY ACCTREC.
+       FD COUNT-FILE.
+       01 COUNT-RECORD       PIC 9(7).
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       WORKING-STORAGE SECTION.
+       01 WS-UNL-STATUS      PIC XX VALUE '00'.
+       01 WS-CNT-STATUS      PIC XX VALUE '00'.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 UNLOAD-EOF     VALUE 'Y'.
+       01 WS-RELOAD-COUNT    PIC 9(7) COMP VALUE 0.
+       01 WS-EXPECTED-COUNT  PIC 9(7) COMP VALUE 0.
+       01 WS-RETURN-CODE     PIC 9(1) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1500-READ-EXPECTED-COUNT
+           PERFORM 2000-READ-UNLOAD
+           PERFORM 3000-RELOAD-ACCOUNT UNTIL UNLOAD-EOF
+           DISPLAY 'ACCOUNTS RELOADED: ' WS-RELOAD-COUNT
+           PERFORM 4000-VERIFY-COUNT
+           PERFORM 9000-CLOSE-FILES
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT UNLOAD-FILE
+           IF WS-UNL-STATUS NOT = '00'
+               DISPLAY 'UNLOAD FILE OPEN ERROR: ' WS-UNL-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT COUNT-FILE
+           IF WS-CNT-STATUS NOT = '00'
+               DISPLAY 'COUNT FILE OPEN ERROR: ' WS-CNT-STATUS
+               CLOSE UNLOAD-FILE
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               CLOSE UNLOAD-FILE
+               CLOSE COUNT-FILE
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1500-READ-EXPECTED-COUNT.
+           READ COUNT-FILE INTO COUNT-RECORD
+               AT END
+                  MOVE 0 TO COUNT-RECORD
+           END-READ
+           MOVE COUNT-RECORD TO WS-EXPECTED-COUNT.
+       2000-READ-UNLOAD.
+           READ UNLOAD-FILE INTO UNLOAD-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-RELOAD-ACCOUNT.
+           MOVE UNLOAD-RECORD TO ACCOUNT-RECORD
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                  DISPLAY 'RELOAD WRITE FAILED, STATUS '
+                      WS-FILE-STATUS ': ' ACCT-ID OF ACCOUNT-RECORD
+               NOT INVALID KEY
+                  ADD 1 TO WS-RELOAD-COUNT
+           END-WRITE
+           PERFORM 2000-READ-UNLOAD.
+       4000-VERIFY-COUNT.
+           IF WS-RELOAD-COUNT = WS-EXPECTED-COUNT
+               DISPLAY 'RECORD COUNT VERIFIED: ' WS-RELOAD-COUNT
+               MOVE 0 TO WS-RETURN-CODE
+           ELSE
+               DISPLAY 'RECORD COUNT MISMATCH, UNLOADED '
+                   WS-EXPECTED-COUNT ' RELOADED ' WS-RELOAD-COUNT
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+       9000-CLOSE-FILES.
+           CLOSE UNLOAD-FILE
+           CLOSE COUNT-FILE
+           CLOSE ACCOUNT-FILE.
