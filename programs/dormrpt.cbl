@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'DORMRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD REPORT-FILE.
+       01 REPORT-LINE        PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-RPT-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-DORMANCY-DAYS   PIC 9(5) VALUE 180.
+       01 WS-DORMANT-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-RECORD-COUNT    PIC 9(9) COMP VALUE 0.
+       01 WS-CHECKPOINT-AREA.
+          05 WS-CKPT-FUNCTION   PIC X(01).
+          05 WS-CKPT-RECORD-COUNT PIC 9(9).
+          05 WS-CKPT-INTERVAL   PIC 9(9) VALUE 1000.
+          05 WS-CKPT-KEY        PIC X(10).
+          05 WS-CKPT-RUNNING-TOTAL PIC S9(11)V99.
+          05 WS-CKPT-RESTART-FOUND PIC X(01).
+              88 CKPT-RESTART-EXISTS VALUE 'Y'.
+       01 WS-DATE-RESULT.
+          05 WS-YEAR         PIC 9(4).
+          05 WS-MONTH        PIC 9(2).
+          05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       01 WS-TODAY-DATE       PIC 9(8).
+       01 WS-TODAY-DATE-R REDEFINES WS-TODAY-DATE.
+          05 WS-T-YEAR       PIC 9(4).
+          05 WS-T-MONTH      PIC 9(2).
+          05 WS-T-DAY        PIC 9(2).
+       01 WS-LAST-DATE        PIC 9(8).
+       01 WS-LAST-DATE-R REDEFINES WS-LAST-DATE.
+          05 WS-L-YEAR       PIC 9(4).
+          05 WS-L-MONTH      PIC 9(2).
+          05 WS-L-DAY        PIC 9(2).
+       01 WS-TODAY-JULIAN    PIC 9(9) COMP.
+       01 WS-LAST-JULIAN     PIC 9(9) COMP.
+       01 WS-DAYS-DORMANT    PIC S9(9) COMP.
+       01 WS-DETAIL-LINE.
+          05 WS-D-ACCT-ID    PIC X(12).
+          05 WS-D-ACCT-NAME  PIC X(32).
+          05 WS-D-DAYS       PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(15) VALUE ' DAYS DORMANT'.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1100-CHECK-RESTART
+           CALL 'DATEUTIL' USING WS-DATE-RESULT
+           MOVE WS-YEAR TO WS-T-YEAR
+           MOVE WS-MONTH TO WS-T-MONTH
+           MOVE WS-DAY TO WS-T-DAY
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-CHECK-DORMANCY UNTIL ACCOUNT-EOF
+           DISPLAY 'DORMANT ACCOUNTS LISTED: ' WS-DORMANT-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE OPEN ERROR: ' WS-RPT-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       1100-CHECK-RESTART.
+           MOVE '2' TO WS-CKPT-FUNCTION
+           CALL 'CHKPTUTL' USING WS-CHECKPOINT-AREA
+           IF CKPT-RESTART-EXISTS
+               DISPLAY 'RESTARTING DORMRPT AFTER ACCOUNT: '
+                   WS-CKPT-KEY
+               MOVE WS-CKPT-KEY TO ACCT-ID
+               START ACCOUNT-FILE KEY IS GREATER THAN ACCT-ID
+                   INVALID KEY
+                      DISPLAY 'RESTART KEY NOT FOUND, STARTING '
+                          'FROM BEGINNING'
+               END-START
+               MOVE WS-CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+               MOVE WS-CKPT-RUNNING-TOTAL TO WS-DORMANT-COUNT
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-CHECK-DORMANCY.
+           ADD 1 TO WS-RECORD-COUNT
+           IF ACCT-LAST-ACTIVITY-DATE NOT = 0
+               MOVE ACCT-LAST-ACTIVITY-DATE (1:4) TO WS-L-YEAR
+               MOVE ACCT-LAST-ACTIVITY-DATE (5:2) TO WS-L-MONTH
+               MOVE ACCT-LAST-ACTIVITY-DATE (7:2) TO WS-L-DAY
+               COMPUTE WS-LAST-JULIAN =
+                   FUNCTION INTEGER-OF-DATE (WS-LAST-DATE)
+               COMPUTE WS-DAYS-DORMANT =
+                   WS-TODAY-JULIAN - WS-LAST-JULIAN
+               IF WS-DAYS-DORMANT > WS-DORMANCY-DAYS
+                   MOVE ACCT-ID TO WS-D-ACCT-ID
+                   MOVE ACCT-NAME TO WS-D-ACCT-NAME
+                   MOVE WS-DAYS-DORMANT TO WS-D-DAYS
+                   MOVE WS-DETAIL-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   ADD 1 TO WS-DORMANT-COUNT
+               END-IF
+           END-IF
+           MOVE '1' TO WS-CKPT-FUNCTION
+           MOVE WS-RECORD-COUNT TO WS-CKPT-RECORD-COUNT
+           MOVE ACCT-ID TO WS-CKPT-KEY
+           MOVE WS-DORMANT-COUNT TO WS-CKPT-RUNNING-TOTAL
+           CALL 'CHKPTUTL' USING WS-CHECKPOINT-AREA
+           PERFORM 2000-READ-ACCOUNT.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE REPORT-FILE.
