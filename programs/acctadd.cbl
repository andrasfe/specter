@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTADD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT NEW-ACCOUNT-FILE ASSIGN TO 'ACCTNEW'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD NEW-ACCOUNT-FILE.
+       01 NEW-ACCOUNT-RECORD.
+          05 NEW-ACCT-ID       PIC X(10).
+          05 NEW-ACCT-NAME     PIC X(30).
+          05 NEW-ACCT-BALANCE  PIC S9(9)V99.
+          05 NEW-ACCT-ACTIVITY-DATE PIC 9(8).
+          05 NEW-ACCT-CURRENCY PIC X(03).
+          05 NEW-ACCT-BRANCH   PIC X(04).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-NEW-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 NEW-ACCOUNT-EOF VALUE 'Y'.
+       01 WS-ADD-COUNT       PIC 9(7) COMP VALUE 0.
+       01 WS-REJECT-COUNT    PIC 9(7) COMP VALUE 0.
+       01 WS-DATE-RESULT.
+          05 WS-YEAR         PIC 9(4).
+          05 WS-MONTH        PIC 9(2).
+          05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       01 WS-TODAY           PIC 9(8).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           CALL 'DATEUTIL' USING WS-DATE-RESULT
+           STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+               INTO WS-TODAY
+           PERFORM 2000-READ-NEW-ACCOUNT
+           PERFORM 3000-PROCESS-NEW-ACCOUNT UNTIL NEW-ACCOUNT-EOF
+           DISPLAY 'ACCOUNTS ADDED  : ' WS-ADD-COUNT
+           DISPLAY 'ACCOUNTS REJECTED: ' WS-REJECT-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT NEW-ACCOUNT-FILE
+           IF WS-NEW-STATUS NOT = '00'
+               DISPLAY 'NEW ACCOUNT FILE OPEN ERROR: ' WS-NEW-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-NEW-ACCOUNT.
+           READ NEW-ACCOUNT-FILE INTO NEW-ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-PROCESS-NEW-ACCOUNT.
+           MOVE NEW-ACCT-ID TO ACCT-ID
+           MOVE NEW-ACCT-NAME TO ACCT-NAME
+           MOVE NEW-ACCT-BALANCE TO ACCT-BALANCE
+           SET ACCT-ACTIVE TO TRUE
+           IF NEW-ACCT-ACTIVITY-DATE = 0
+               MOVE WS-TODAY TO ACCT-LAST-ACTIVITY-DATE
+           ELSE
+               MOVE NEW-ACCT-ACTIVITY-DATE TO ACCT-LAST-ACTIVITY-DATE
+           END-IF
+           IF NEW-ACCT-CURRENCY = SPACES
+               MOVE 'USD' TO ACCT-CURRENCY-CODE
+           ELSE
+               MOVE NEW-ACCT-CURRENCY TO ACCT-CURRENCY-CODE
+           END-IF
+           MOVE WS-TODAY TO ACCT-OPEN-DATE
+           IF NEW-ACCT-BRANCH = SPACES
+               MOVE '0001' TO ACCT-BRANCH-CODE
+           ELSE
+               MOVE NEW-ACCT-BRANCH TO ACCT-BRANCH-CODE
+           END-IF
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                  PERFORM 4000-WRITE-REJECT
+               NOT INVALID KEY
+                  ADD 1 TO WS-ADD-COUNT
+           END-WRITE
+           PERFORM 2000-READ-NEW-ACCOUNT.
+       4000-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           IF WS-FILE-STATUS = '22'
+               DISPLAY 'DUPLICATE ACCOUNT, REJECTED: ' ACCT-ID
+           ELSE
+               DISPLAY 'ACCOUNT ADD FAILED, STATUS ' WS-FILE-STATUS
+                   ': ' ACCT-ID
+           END-IF.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE NEW-ACCOUNT-FILE.
