@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'BALRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD REPORT-FILE.
+       01 REPORT-LINE        PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-RPT-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-LINE-COUNT      PIC 9(3) VALUE 0.
+       01 WS-PAGE-COUNT      PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE  PIC 9(3) VALUE 50.
+       01 WS-GRAND-TOTAL     PIC S9(11)V99 VALUE 0.
+       01 WS-RECORD-COUNT    PIC 9(9) COMP VALUE 0.
+       01 WS-HEADING-1.
+          05 FILLER          PIC X(20) VALUE 'DAILY TRIAL BALANCE'.
+          05 FILLER          PIC X(10) VALUE 'PAGE:'.
+          05 WS-H1-PAGE      PIC ZZZ9.
+       01 WS-HEADING-2.
+          05 FILLER          PIC X(12) VALUE 'ACCOUNT ID'.
+          05 FILLER          PIC X(32) VALUE 'ACCOUNT NAME'.
+          05 FILLER          PIC X(15) VALUE 'BALANCE'.
+       01 WS-DETAIL-LINE.
+          05 WS-D-ACCT-ID    PIC X(12).
+          05 WS-D-ACCT-NAME  PIC X(32).
+          05 WS-D-BALANCE    PIC -(9)9.99.
+       01 WS-TOTAL-LINE.
+          05 FILLER          PIC X(42) VALUE 'GRAND TOTAL BALANCE:'.
+          05 WS-T-BALANCE    PIC -(11)9.99.
+       01 WS-CHECKPOINT-AREA.
+          05 WS-CKPT-FUNCTION   PIC X(01).
+          05 WS-CKPT-RECORD-COUNT PIC 9(9).
+          05 WS-CKPT-INTERVAL   PIC 9(9) VALUE 1000.
+          05 WS-CKPT-KEY        PIC X(10).
+          05 WS-CKPT-RUNNING-TOTAL PIC S9(11)V99.
+          05 WS-CKPT-RESTART-FOUND PIC X(01).
+              88 CKPT-RESTART-EXISTS VALUE 'Y'.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1100-CHECK-RESTART
+           PERFORM 2000-WRITE-HEADINGS
+           PERFORM 3000-READ-ACCOUNT
+           PERFORM 4000-PROCESS-ACCOUNT UNTIL ACCOUNT-EOF
+           PERFORM 5000-WRITE-TOTALS
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE OPEN ERROR: ' WS-RPT-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       1100-CHECK-RESTART.
+           MOVE '2' TO WS-CKPT-FUNCTION
+           CALL 'CHKPTUTL' USING WS-CHECKPOINT-AREA
+           IF CKPT-RESTART-EXISTS
+               DISPLAY 'RESTARTING BALRPT AFTER ACCOUNT: '
+                   WS-CKPT-KEY
+               MOVE WS-CKPT-KEY TO ACCT-ID
+               START ACCOUNT-FILE KEY IS GREATER THAN ACCT-ID
+                   INVALID KEY
+                      DISPLAY 'RESTART KEY NOT FOUND, STARTING '
+                          'FROM BEGINNING'
+               END-START
+               MOVE WS-CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+               MOVE WS-CKPT-RUNNING-TOTAL TO WS-GRAND-TOTAL
+           END-IF.
+       2000-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-H1-PAGE
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+       3000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       4000-PROCESS-ACCOUNT.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2000-WRITE-HEADINGS
+           END-IF
+           MOVE ACCT-ID TO WS-D-ACCT-ID
+           MOVE ACCT-NAME TO WS-D-ACCT-NAME
+           MOVE ACCT-BALANCE TO WS-D-BALANCE
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-RECORD-COUNT
+           ADD ACCT-BALANCE TO WS-GRAND-TOTAL
+           MOVE '1' TO WS-CKPT-FUNCTION
+           MOVE WS-RECORD-COUNT TO WS-CKPT-RECORD-COUNT
+           MOVE ACCT-ID TO WS-CKPT-KEY
+           MOVE WS-GRAND-TOTAL TO WS-CKPT-RUNNING-TOTAL
+           CALL 'CHKPTUTL' USING WS-CHECKPOINT-AREA
+           PERFORM 3000-READ-ACCOUNT.
+       5000-WRITE-TOTALS.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-GRAND-TOTAL TO WS-T-BALANCE
+           MOVE WS-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE REPORT-FILE.
