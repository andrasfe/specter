@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSUSP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO 'ACCTSUSP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSP-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'SUSPREJ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD SUSPENSE-FILE.
+       01 SUSPENSE-RECORD.
+          05 SUSP-ACCT-ID       PIC X(10).
+          05 SUSP-ACCT-NAME     PIC X(30).
+          05 SUSP-ACCT-BALANCE  PIC S9(9)V99.
+          05 SUSP-ACTIVITY-DATE PIC 9(8).
+          05 SUSP-CURRENCY      PIC X(03).
+          05 SUSP-BRANCH        PIC X(04).
+       FD REJECT-FILE.
+       01 REJECT-LINE           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-SUSP-STATUS     PIC XX VALUE '00'.
+       01 WS-REJ-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 SUSPENSE-EOF   VALUE 'Y'.
+       01 WS-VALID-SWITCH    PIC X VALUE 'Y'.
+           88 SUSPENSE-VALID VALUE 'Y'.
+       01 WS-MERGE-COUNT     PIC 9(7) COMP VALUE 0.
+       01 WS-REJECT-COUNT    PIC 9(7) COMP VALUE 0.
+       01 WS-DATE-RESULT.
+          05 WS-YEAR         PIC 9(4).
+          05 WS-MONTH        PIC 9(2).
+          05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       01 WS-TODAY           PIC 9(8).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           CALL 'DATEUTIL' USING WS-DATE-RESULT
+           STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+               INTO WS-TODAY
+           PERFORM 2000-READ-SUSPENSE
+           PERFORM 3000-PROCESS-SUSPENSE UNTIL SUSPENSE-EOF
+           DISPLAY 'ACCOUNTS MERGED  : ' WS-MERGE-COUNT
+           DISPLAY 'ACCOUNTS REJECTED: ' WS-REJECT-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT SUSPENSE-FILE
+           IF WS-SUSP-STATUS NOT = '00'
+               DISPLAY 'SUSPENSE FILE OPEN ERROR: ' WS-SUSP-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+           IF WS-REJ-STATUS NOT = '00'
+               DISPLAY 'REJECT FILE OPEN ERROR: ' WS-REJ-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE SUSPENSE-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-SUSPENSE.
+           READ SUSPENSE-FILE INTO SUSPENSE-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-PROCESS-SUSPENSE.
+           PERFORM 3100-VALIDATE-SUSPENSE
+           IF SUSPENSE-VALID
+               MOVE SUSP-ACCT-ID TO ACCT-ID
+               MOVE SUSP-ACCT-NAME TO ACCT-NAME
+               MOVE SUSP-ACCT-BALANCE TO ACCT-BALANCE
+               SET ACCT-ACTIVE TO TRUE
+               IF SUSP-ACTIVITY-DATE = 0
+                   MOVE WS-TODAY TO ACCT-LAST-ACTIVITY-DATE
+               ELSE
+                   MOVE SUSP-ACTIVITY-DATE TO ACCT-LAST-ACTIVITY-DATE
+               END-IF
+               IF SUSP-CURRENCY = SPACES
+                   MOVE 'USD' TO ACCT-CURRENCY-CODE
+               ELSE
+                   MOVE SUSP-CURRENCY TO ACCT-CURRENCY-CODE
+               END-IF
+               MOVE WS-TODAY TO ACCT-OPEN-DATE
+               IF SUSP-BRANCH = SPACES
+                   MOVE '0001' TO ACCT-BRANCH-CODE
+               ELSE
+                   MOVE SUSP-BRANCH TO ACCT-BRANCH-CODE
+               END-IF
+               WRITE ACCOUNT-RECORD
+                   INVALID KEY
+                      PERFORM 4000-WRITE-REJECT
+                   NOT INVALID KEY
+                      ADD 1 TO WS-MERGE-COUNT
+               END-WRITE
+           ELSE
+               PERFORM 4000-WRITE-REJECT
+           END-IF
+           PERFORM 2000-READ-SUSPENSE.
+       3100-VALIDATE-SUSPENSE.
+           MOVE 'Y' TO WS-VALID-SWITCH
+           IF SUSP-ACCT-ID = SPACES OR SUSP-ACCT-ID = LOW-VALUES
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           IF SUSP-ACCT-NAME = SPACES
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF.
+       4000-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           IF NOT SUSPENSE-VALID
+               STRING 'REJECT ACCT: ' SUSP-ACCT-ID
+                   ' REASON: BAD DATA'
+                   DELIMITED BY SIZE INTO REJECT-LINE
+           ELSE
+               IF WS-FILE-STATUS = '22'
+                   STRING 'REJECT ACCT: ' SUSP-ACCT-ID
+                       ' REASON: DUPLICATE KEY'
+                       DELIMITED BY SIZE INTO REJECT-LINE
+               ELSE
+                   STRING 'REJECT ACCT: ' SUSP-ACCT-ID
+                       ' REASON: FILE STATUS ' WS-FILE-STATUS
+                       DELIMITED BY SIZE INTO REJECT-LINE
+               END-IF
+           END-IF
+           WRITE REJECT-LINE.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE REJECT-FILE.
