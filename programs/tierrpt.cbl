@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIERRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SRTWORK'.
+           SELECT REPORT-FILE ASSIGN TO 'TIERRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+          05 SR-ACCT-ID      PIC X(10).
+          05 SR-ACCT-NAME    PIC X(30).
+          05 SR-BALANCE      PIC S9(9)V99.
+       FD REPORT-FILE.
+       01 REPORT-LINE        PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-RPT-STATUS      PIC XX VALUE '00'.
+       01 WS-SORT-EOF-SWITCH PIC X VALUE 'N'.
+           88 SORT-EOF       VALUE 'Y'.
+       01 WS-TIER-VIP-MIN     PIC S9(9)V99 VALUE 100000.00.
+       01 WS-TIER-PREMIUM-MIN PIC S9(9)V99 VALUE 25000.00.
+       01 WS-DETAIL-LINE.
+          05 WS-D-ACCT-ID    PIC X(12).
+          05 WS-D-ACCT-NAME  PIC X(32).
+          05 WS-D-BALANCE    PIC -(9)9.99.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 WS-D-TIER       PIC X(08).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE OPEN ERROR: ' WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           SORT SORT-WORK-FILE ON DESCENDING KEY SR-BALANCE
+               USING ACCOUNT-FILE
+               OUTPUT PROCEDURE IS 2000-WRITE-REPORT
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = SPACES
+               DISPLAY 'SORT ERROR, ACCOUNT FILE STATUS: '
+                   WS-FILE-STATUS
+           END-IF
+           CLOSE REPORT-FILE
+           STOP RUN.
+       2000-WRITE-REPORT.
+           PERFORM 2100-RETURN-RECORD
+           PERFORM 2200-PROCESS-RECORD UNTIL SORT-EOF.
+       2100-RETURN-RECORD.
+           RETURN SORT-WORK-FILE INTO SORT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-SORT-EOF-SWITCH
+           END-RETURN.
+       2200-PROCESS-RECORD.
+           MOVE SR-ACCT-ID TO WS-D-ACCT-ID
+           MOVE SR-ACCT-NAME TO WS-D-ACCT-NAME
+           MOVE SR-BALANCE TO WS-D-BALANCE
+           EVALUATE TRUE
+               WHEN SR-BALANCE >= WS-TIER-VIP-MIN
+                   MOVE 'VIP' TO WS-D-TIER
+               WHEN SR-BALANCE >= WS-TIER-PREMIUM-MIN
+                   MOVE 'PREMIUM' TO WS-D-TIER
+               WHEN OTHER
+                   MOVE 'STANDARD' TO WS-D-TIER
+           END-EVALUATE
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2100-RETURN-RECORD.
