@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTBRCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'ACCTBRCH'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD REPORT-FILE.
+       01 REPORT-LINE        PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-RPT-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-ACCOUNT-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-BRANCH-MAX      PIC 9(4) COMP VALUE 50.
+       01 WS-BRANCH-COUNT    PIC 9(4) COMP VALUE 0.
+       01 WS-BRANCH-TABLE.
+          05 WS-BRANCH-ENTRY OCCURS 50 TIMES
+                 INDEXED BY WS-BR-IDX.
+             10 WS-BR-CODE   PIC X(04).
+             10 WS-BR-COUNT  PIC 9(7) COMP.
+             10 WS-BR-TOTAL  PIC S9(11)V99 COMP-3.
+       01 WS-SEARCH-CODE     PIC X(04).
+       01 WS-FOUND-SWITCH    PIC X VALUE 'N'.
+           88 BRANCH-FOUND   VALUE 'Y'.
+       01 WS-DETAIL-LINE.
+          05 WS-D-BRANCH     PIC X(06).
+          05 FILLER          PIC X(08) VALUE 'COUNT : '.
+          05 WS-D-COUNT      PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(10) VALUE '  TOTAL : '.
+          05 WS-D-TOTAL      PIC -(11)9.99.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-ACCUMULATE-BRANCH UNTIL ACCOUNT-EOF
+           PERFORM 4000-WRITE-BRANCH-REPORT
+               VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+           DISPLAY 'ACCOUNTS PROCESSED: ' WS-ACCOUNT-COUNT
+           DISPLAY 'BRANCHES REPORTED : ' WS-BRANCH-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE OPEN ERROR: ' WS-RPT-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-ACCUMULATE-BRANCH.
+           MOVE ACCT-BRANCH-CODE TO WS-SEARCH-CODE
+           PERFORM 3100-FIND-BRANCH-ENTRY
+           IF NOT BRANCH-FOUND
+               PERFORM 3200-ADD-BRANCH-ENTRY
+           END-IF
+           IF BRANCH-FOUND
+               ADD 1 TO WS-BR-COUNT (WS-BR-IDX)
+               ADD ACCT-BALANCE TO WS-BR-TOTAL (WS-BR-IDX)
+               ADD 1 TO WS-ACCOUNT-COUNT
+           END-IF
+           PERFORM 2000-READ-ACCOUNT.
+       3100-FIND-BRANCH-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           SET WS-BR-IDX TO 1
+           PERFORM 3110-COMPARE-BRANCH-ENTRY
+               UNTIL BRANCH-FOUND OR WS-BR-IDX > WS-BRANCH-COUNT.
+       3110-COMPARE-BRANCH-ENTRY.
+           IF WS-BR-CODE (WS-BR-IDX) = WS-SEARCH-CODE
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           ELSE
+               SET WS-BR-IDX UP BY 1
+           END-IF.
+       3200-ADD-BRANCH-ENTRY.
+           IF WS-BRANCH-COUNT < WS-BRANCH-MAX
+               ADD 1 TO WS-BRANCH-COUNT
+               SET WS-BR-IDX TO WS-BRANCH-COUNT
+               MOVE WS-SEARCH-CODE TO WS-BR-CODE (WS-BR-IDX)
+               MOVE 0 TO WS-BR-COUNT (WS-BR-IDX)
+               MOVE 0 TO WS-BR-TOTAL (WS-BR-IDX)
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           ELSE
+               DISPLAY 'BRANCH TABLE FULL, ACCOUNT SKIPPED: ' ACCT-ID
+           END-IF.
+       4000-WRITE-BRANCH-REPORT.
+           MOVE WS-BR-CODE (WS-BR-IDX) TO WS-D-BRANCH
+           MOVE WS-BR-COUNT (WS-BR-IDX) TO WS-D-COUNT
+           MOVE WS-BR-TOTAL (WS-BR-IDX) TO WS-D-TOTAL
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE REPORT-FILE.
