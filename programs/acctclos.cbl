@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTCLOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CLOSE-REQUEST-FILE ASSIGN TO 'ACCTCLR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLR-STATUS.
+           SELECT CLOSURE-LOG-FILE ASSIGN TO 'ACCTCLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD CLOSE-REQUEST-FILE.
+       01 CLOSE-REQUEST-RECORD.
+          05 CLR-ACCT-ID     PIC X(10).
+       FD CLOSURE-LOG-FILE.
+       01 CLOSURE-LOG-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-CLR-STATUS      PIC XX VALUE '00'.
+       01 WS-LOG-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 CLOSE-REQUEST-EOF VALUE 'Y'.
+       01 WS-CLOSE-COUNT     PIC 9(7) COMP VALUE 0.
+       01 WS-REJECT-COUNT    PIC 9(7) COMP VALUE 0.
+       01 WS-LOG-BALANCE     PIC -(9)9.99.
+       01 WS-DELETE-SWITCH   PIC X VALUE 'N'.
+           88 DELETE-OK      VALUE 'Y'.
+       01 WS-LOCK-RETRY-COUNT  PIC 9(2) COMP VALUE 0.
+       01 WS-LOCK-MAX-RETRIES  PIC 9(2) COMP VALUE 5.
+       01 WS-LOCK-BACKOFF-LIMIT PIC 9(7) COMP VALUE 0.
+       01 WS-LOCK-BACKOFF-IDX   PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-READ-CLOSE-REQUEST
+           PERFORM 3000-PROCESS-CLOSE-REQUEST UNTIL CLOSE-REQUEST-EOF
+           DISPLAY 'ACCOUNTS CLOSED   : ' WS-CLOSE-COUNT
+           DISPLAY 'CLOSURES REJECTED : ' WS-REJECT-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT CLOSE-REQUEST-FILE
+           IF WS-CLR-STATUS NOT = '00'
+               DISPLAY 'CLOSE REQUEST FILE OPEN ERROR: ' WS-CLR-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CLOSURE-LOG-FILE
+           IF WS-LOG-STATUS NOT = '00'
+               DISPLAY 'CLOSURE LOG OPEN ERROR: ' WS-LOG-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE CLOSE-REQUEST-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-CLOSE-REQUEST.
+           READ CLOSE-REQUEST-FILE INTO CLOSE-REQUEST-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-PROCESS-CLOSE-REQUEST.
+           MOVE CLR-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                  ADD 1 TO WS-REJECT-COUNT
+                  DISPLAY 'CLOSE REJECTED, ACCOUNT NOT FOUND: '
+                      CLR-ACCT-ID
+           END-READ
+           IF WS-FILE-STATUS = '00'
+               PERFORM 4000-VALIDATE-AND-CLOSE
+           END-IF
+           PERFORM 2000-READ-CLOSE-REQUEST.
+       4000-VALIDATE-AND-CLOSE.
+           IF ACCT-BALANCE NOT = 0
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY 'CLOSE REJECTED, NONZERO BALANCE: ' ACCT-ID
+           ELSE
+               PERFORM 4100-DELETE-WITH-RETRY
+               IF DELETE-OK
+                   ADD 1 TO WS-CLOSE-COUNT
+                   PERFORM 5000-LOG-CLOSURE
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                   IF WS-FILE-STATUS (1:1) = '9'
+                       DISPLAY 'DELETE ABANDONED, RECORD LOCKED: '
+                           ACCT-ID
+                   ELSE
+                       DISPLAY 'DELETE FAILED, STATUS '
+                           WS-FILE-STATUS ': ' ACCT-ID
+                   END-IF
+               END-IF
+           END-IF.
+       4100-DELETE-WITH-RETRY.
+           MOVE 'N' TO WS-DELETE-SWITCH
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM 4110-DELETE-ATTEMPT
+               UNTIL DELETE-OK
+               OR WS-LOCK-RETRY-COUNT > WS-LOCK-MAX-RETRIES.
+       4110-DELETE-ATTEMPT.
+           DELETE ACCOUNT-FILE
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  MOVE 'Y' TO WS-DELETE-SWITCH
+           END-DELETE
+           IF NOT DELETE-OK
+               IF WS-FILE-STATUS (1:1) = '9'
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+                   PERFORM 4120-BACKOFF-DELAY
+               ELSE
+                   ADD WS-LOCK-MAX-RETRIES TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-IF.
+       4120-BACKOFF-DELAY.
+           COMPUTE WS-LOCK-BACKOFF-LIMIT = WS-LOCK-RETRY-COUNT * 2000
+           MOVE 0 TO WS-LOCK-BACKOFF-IDX
+           PERFORM 4130-BACKOFF-SPIN
+               UNTIL WS-LOCK-BACKOFF-IDX > WS-LOCK-BACKOFF-LIMIT.
+       4130-BACKOFF-SPIN.
+           ADD 1 TO WS-LOCK-BACKOFF-IDX.
+       5000-LOG-CLOSURE.
+           MOVE ACCT-BALANCE TO WS-LOG-BALANCE
+           STRING 'ACCOUNT CLOSED: ' ACCT-ID
+               ' NAME: ' ACCT-NAME
+               ' FINAL BALANCE: ' WS-LOG-BALANCE
+               DELIMITED BY SIZE INTO CLOSURE-LOG-RECORD
+           WRITE CLOSURE-LOG-RECORD.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE CLOSE-REQUEST-FILE
+           CLOSE CLOSURE-LOG-FILE.
