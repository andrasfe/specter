@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTPOST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO 'ACCTTRN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRN-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'ACCTPEXC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD   PIC X(80).
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TRN-ACCT-ID     PIC X(10).
+          05 TRN-CODE        PIC X(01).
+             88 TRN-IS-DEBIT   VALUE 'D'.
+             88 TRN-IS-CREDIT  VALUE 'C'.
+          05 TRN-AMOUNT      PIC S9(9)V99.
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-TRN-STATUS      PIC XX VALUE '00'.
+       01 WS-EXC-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 TRANSACTION-EOF VALUE 'Y'.
+       01 WS-POST-COUNT      PIC 9(7) COMP VALUE 0.
+       01 WS-REJECT-COUNT    PIC 9(7) COMP VALUE 0.
+       01 WS-HOLD-COUNT      PIC 9(7) COMP VALUE 0.
+       01 WS-REWRITE-SWITCH  PIC X VALUE 'N'.
+           88 REWRITE-OK     VALUE 'Y'.
+       01 WS-LOCK-RETRY-COUNT  PIC 9(2) COMP VALUE 0.
+       01 WS-LOCK-MAX-RETRIES  PIC 9(2) COMP VALUE 5.
+       01 WS-LOCK-BACKOFF-LIMIT PIC 9(7) COMP VALUE 0.
+       01 WS-LOCK-BACKOFF-IDX   PIC 9(7) COMP VALUE 0.
+       01 WS-DATE-RESULT.
+          05 WS-YEAR         PIC 9(4).
+          05 WS-MONTH        PIC 9(2).
+          05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       01 WS-TODAY           PIC 9(8).
+       01 WS-CAPACITY-WARN-PCT PIC 9(3) COMP VALUE 90.
+       01 WS-BALANCE-CEILING PIC S9(9)V99 VALUE 999999999.99.
+       01 WS-CAPACITY-THRESHOLD PIC S9(9)V99 VALUE 0.
+       01 WS-NEAR-CAPACITY-COUNT PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           CALL 'DATEUTIL' USING WS-DATE-RESULT
+           STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+               INTO WS-TODAY
+           COMPUTE WS-CAPACITY-THRESHOLD ROUNDED =
+               WS-BALANCE-CEILING * WS-CAPACITY-WARN-PCT / 100
+           PERFORM 2000-READ-TRANSACTION
+           PERFORM 3000-POST-TRANSACTION UNTIL TRANSACTION-EOF
+           DISPLAY 'TRANSACTIONS POSTED  : ' WS-POST-COUNT
+           DISPLAY 'TRANSACTIONS REJECTED: ' WS-REJECT-COUNT
+           DISPLAY 'TRANSACTIONS ON HOLD : ' WS-HOLD-COUNT
+           DISPLAY 'ACCOUNTS NEAR CAPACITY: ' WS-NEAR-CAPACITY-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRN-STATUS NOT = '00'
+               DISPLAY 'TRANSACTION FILE OPEN ERROR: ' WS-TRN-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXC-STATUS NOT = '00'
+               DISPLAY 'EXCEPTION FILE OPEN ERROR: ' WS-EXC-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE TRANSACTION-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-TRANSACTION.
+           READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-POST-TRANSACTION.
+           MOVE TRN-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                  ADD 1 TO WS-REJECT-COUNT
+                  DISPLAY 'POST REJECTED, ACCOUNT NOT FOUND: '
+                      TRN-ACCT-ID
+           END-READ
+           IF WS-FILE-STATUS = '00'
+               PERFORM 4000-APPLY-TRANSACTION
+           END-IF
+           PERFORM 2000-READ-TRANSACTION.
+       4000-APPLY-TRANSACTION.
+           IF ACCT-FROZEN OR ACCT-CLOSED OR ACCT-ON-HOLD
+               ADD 1 TO WS-HOLD-COUNT
+               DISPLAY 'POST REJECTED, ACCOUNT NOT ACTIVE: ' ACCT-ID
+               PERFORM 4500-WRITE-EXCEPTION
+           ELSE
+               IF TRN-IS-DEBIT OR TRN-IS-CREDIT
+                   IF TRN-IS-DEBIT
+                       SUBTRACT TRN-AMOUNT FROM ACCT-BALANCE
+                   ELSE
+                       ADD TRN-AMOUNT TO ACCT-BALANCE
+                   END-IF
+                   MOVE WS-TODAY TO ACCT-LAST-ACTIVITY-DATE
+                   PERFORM 4100-REWRITE-WITH-RETRY
+                   IF REWRITE-OK
+                       ADD 1 TO WS-POST-COUNT
+                       IF ACCT-BALANCE >= WS-CAPACITY-THRESHOLD
+                           ADD 1 TO WS-NEAR-CAPACITY-COUNT
+                           DISPLAY 'ACCOUNT NEAR BALANCE CAPACITY: '
+                               ACCT-ID ' BALANCE: ' ACCT-BALANCE
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-REJECT-COUNT
+                       IF WS-FILE-STATUS (1:1) = '9'
+                           DISPLAY 'REWRITE ABANDONED, RECORD LOCKED: '
+                               ACCT-ID
+                       ELSE
+                           DISPLAY 'REWRITE FAILED, STATUS '
+                               WS-FILE-STATUS ': ' ACCT-ID
+                       END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY 'POST REJECTED, INVALID TRN CODE: ' TRN-CODE
+               END-IF
+           END-IF.
+       4500-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING 'ACCT: ' ACCT-ID
+               ' REJECTED NOT ACTIVE, TRN CODE: ' TRN-CODE
+               ' AMOUNT: ' TRN-AMOUNT
+               DELIMITED BY SIZE INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+       4100-REWRITE-WITH-RETRY.
+           MOVE 'N' TO WS-REWRITE-SWITCH
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM 4110-REWRITE-ATTEMPT
+               UNTIL REWRITE-OK
+               OR WS-LOCK-RETRY-COUNT > WS-LOCK-MAX-RETRIES.
+       4110-REWRITE-ATTEMPT.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  MOVE 'Y' TO WS-REWRITE-SWITCH
+           END-REWRITE
+           IF NOT REWRITE-OK
+               IF WS-FILE-STATUS (1:1) = '9'
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+                   PERFORM 4120-BACKOFF-DELAY
+               ELSE
+                   ADD WS-LOCK-MAX-RETRIES TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-IF.
+       4120-BACKOFF-DELAY.
+           COMPUTE WS-LOCK-BACKOFF-LIMIT = WS-LOCK-RETRY-COUNT * 2000
+           MOVE 0 TO WS-LOCK-BACKOFF-IDX
+           PERFORM 4130-BACKOFF-SPIN
+               UNTIL WS-LOCK-BACKOFF-IDX > WS-LOCK-BACKOFF-LIMIT.
+       4130-BACKOFF-SPIN.
+           ADD 1 TO WS-LOCK-BACKOFF-IDX.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE EXCEPTION-FILE.
