@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSTMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'ACCTCTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO 'ACCTSTMT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+           SELECT OPTIONAL ASOF-PARM-FILE ASSIGN TO 'STMTASOF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ASOF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+          05 CONTROL-ACCT-ID PIC X(10).
+       FD STATEMENT-FILE.
+       01 STATEMENT-LINE     PIC X(80).
+       FD ASOF-PARM-FILE.
+       01 ASOF-PARM-RECORD   PIC X(08).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-CTL-STATUS      PIC XX VALUE '00'.
+       01 WS-STMT-STATUS     PIC XX VALUE '00'.
+       01 WS-ASOF-STATUS     PIC XX VALUE '00'.
+       01 WS-CTL-EOF         PIC X VALUE 'N'.
+           88 CONTROL-EOF    VALUE 'Y'.
+       01 WS-ACCT-FOUND      PIC X VALUE 'N'.
+       01 WS-BALANCE-DISPLAY PIC -(9)9.99.
+       01 WS-ASOF-SWITCH     PIC X VALUE 'N'.
+           88 ASOF-OVERRIDE  VALUE 'Y'.
+       01 WS-AS-OF-DATE.
+          05 WS-ASOF-YEAR    PIC 9(4).
+          05 WS-ASOF-MONTH   PIC 9(2).
+          05 WS-ASOF-DAY     PIC 9(2).
+       01 WS-DATE-RESULT.
+          05 WS-YEAR         PIC 9(4).
+          05 WS-MONTH        PIC 9(2).
+          05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1100-CHECK-ASOF-OVERRIDE
+           PERFORM 1200-READ-CONTROL-FILE
+           PERFORM 1300-PROCESS-ONE-ACCOUNT UNTIL CONTROL-EOF
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'CONTROL FILE OPEN ERROR: ' WS-CTL-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT STATEMENT-FILE
+           IF WS-STMT-STATUS NOT = '00'
+               DISPLAY 'STATEMENT FILE OPEN ERROR: ' WS-STMT-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE CONTROL-FILE
+               STOP RUN
+           END-IF.
+       1100-CHECK-ASOF-OVERRIDE.
+           OPEN INPUT ASOF-PARM-FILE
+           IF WS-ASOF-STATUS = '00'
+               READ ASOF-PARM-FILE INTO ASOF-PARM-RECORD
+                   AT END
+                      MOVE SPACES TO ASOF-PARM-RECORD
+               END-READ
+               IF ASOF-PARM-RECORD NOT = SPACES
+                   MOVE ASOF-PARM-RECORD TO WS-AS-OF-DATE
+                   MOVE 'Y' TO WS-ASOF-SWITCH
+               END-IF
+               CLOSE ASOF-PARM-FILE
+           END-IF.
+       1200-READ-CONTROL-FILE.
+           READ CONTROL-FILE INTO CONTROL-RECORD
+               AT END
+                  MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+       1300-PROCESS-ONE-ACCOUNT.
+           MOVE CONTROL-ACCT-ID TO ACCT-ID
+           PERFORM 2000-READ-ACCOUNT
+           IF WS-ACCT-FOUND = 'Y'
+               PERFORM 3000-GET-DATE
+               PERFORM 4000-WRITE-STATEMENT
+           ELSE
+               DISPLAY 'ACCOUNT NOT FOUND FOR STATEMENT: ' ACCT-ID
+           END-IF
+           PERFORM 1200-READ-CONTROL-FILE.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                  MOVE 'N' TO WS-ACCT-FOUND
+               NOT INVALID KEY
+                  MOVE 'Y' TO WS-ACCT-FOUND
+           END-READ.
+       3000-GET-DATE.
+           IF ASOF-OVERRIDE
+               CALL 'DATEUTIL' USING WS-DATE-RESULT, WS-AS-OF-DATE
+           ELSE
+               CALL 'DATEUTIL' USING WS-DATE-RESULT
+           END-IF
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'DATE LOOKUP FAILED, RETRYING'
+               IF ASOF-OVERRIDE
+                   CALL 'DATEUTIL' USING WS-DATE-RESULT, WS-AS-OF-DATE
+               ELSE
+                   CALL 'DATEUTIL' USING WS-DATE-RESULT
+               END-IF
+           END-IF
+           IF RETURN-CODE NOT = 0
+               MOVE 0 TO WS-YEAR WS-MONTH WS-DAY
+               MOVE SPACES TO WS-DAY-NAME
+           END-IF.
+       4000-WRITE-STATEMENT.
+           MOVE SPACES TO STATEMENT-LINE
+           MOVE '=============== ACCOUNT STATEMENT ==============='
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           STRING 'ACCOUNT ID   : ' ACCT-ID
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           STRING 'ACCOUNT NAME : ' ACCT-NAME
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           STRING 'AS OF DATE   : ' WS-YEAR '/' WS-MONTH '/' WS-DAY
+               ' (' WS-DAY-NAME ')'
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE ACCT-BALANCE TO WS-BALANCE-DISPLAY
+           STRING 'CLOSING BALANCE: ' WS-BALANCE-DISPLAY
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE CONTROL-FILE
+           CLOSE STATEMENT-FILE.
