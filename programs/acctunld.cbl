@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTUNLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT UNLOAD-FILE ASSIGN TO 'ACCTUNLD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UNL-STATUS.
+           SELECT COUNT-FILE ASSIGN TO 'ACCTUCNT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CNT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD UNLOAD-FILE.
+       01 UNLOAD-RECORD.
+           COPY ACCTREC.
+       FD COUNT-FILE.
+       01 COUNT-RECORD       PIC 9(7).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-UNL-STATUS      PIC XX VALUE '00'.
+       01 WS-CNT-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-UNLOAD-COUNT    PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-UNLOAD-ACCOUNT UNTIL ACCOUNT-EOF
+           PERFORM 4000-WRITE-COUNT
+           DISPLAY 'ACCOUNTS UNLOADED: ' WS-UNLOAD-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT UNLOAD-FILE
+           IF WS-UNL-STATUS NOT = '00'
+               DISPLAY 'UNLOAD FILE OPEN ERROR: ' WS-UNL-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT COUNT-FILE
+           IF WS-CNT-STATUS NOT = '00'
+               DISPLAY 'COUNT FILE OPEN ERROR: ' WS-CNT-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE UNLOAD-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-UNLOAD-ACCOUNT.
+           MOVE ACCOUNT-RECORD TO UNLOAD-RECORD
+           WRITE UNLOAD-RECORD
+           ADD 1 TO WS-UNLOAD-COUNT
+           PERFORM 2000-READ-ACCOUNT.
+       4000-WRITE-COUNT.
+           MOVE WS-UNLOAD-COUNT TO COUNT-RECORD
+           WRITE COUNT-RECORD.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE UNLOAD-FILE
+           CLOSE COUNT-FILE.
