@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSTND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT STANDING-FILE ASSIGN TO 'ACCTSTND'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STD-STATUS.
+           SELECT STANDING-OUT ASSIGN TO 'ACCTSTNO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD STANDING-FILE.
+       01 STANDING-RECORD.
+          05 SI-SOURCE-ACCT-ID  PIC X(10).
+          05 SI-DEST-ACCT-ID    PIC X(10).
+          05 SI-AMOUNT          PIC S9(9)V99.
+          05 SI-FREQUENCY       PIC X(01).
+             88 SI-DAILY           VALUE 'D'.
+             88 SI-WEEKLY          VALUE 'W'.
+             88 SI-MONTHLY         VALUE 'M'.
+          05 SI-NEXT-RUN-DATE   PIC 9(8).
+       FD STANDING-OUT.
+       01 STANDING-OUT-RECORD   PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-STD-STATUS      PIC XX VALUE '00'.
+       01 WS-OUT-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 STANDING-EOF   VALUE 'Y'.
+       01 WS-ACCT-FOUND-SWITCH PIC X VALUE 'N'.
+           88 ACCOUNT-FOUND  VALUE 'Y'.
+       01 WS-REWRITE-SWITCH  PIC X VALUE 'N'.
+           88 REWRITE-OK     VALUE 'Y'.
+       01 WS-LOCK-RETRY-COUNT  PIC 9(2) COMP VALUE 0.
+       01 WS-LOCK-MAX-RETRIES  PIC 9(2) COMP VALUE 5.
+       01 WS-LOCK-BACKOFF-LIMIT PIC 9(7) COMP VALUE 0.
+       01 WS-LOCK-BACKOFF-IDX   PIC 9(7) COMP VALUE 0.
+       01 WS-PROCESSED-COUNT PIC 9(7) COMP VALUE 0.
+       01 WS-APPLIED-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-SKIPPED-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-DATE-RESULT.
+          05 WS-YEAR         PIC 9(4).
+          05 WS-MONTH        PIC 9(2).
+          05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       01 WS-TODAY-DATE       PIC 9(8).
+       01 WS-TODAY-DATE-R REDEFINES WS-TODAY-DATE.
+          05 WS-T-YEAR       PIC 9(4).
+          05 WS-T-MONTH      PIC 9(2).
+          05 WS-T-DAY        PIC 9(2).
+       01 WS-TODAY-JULIAN    PIC 9(9) COMP.
+       01 WS-NEXT-JULIAN     PIC 9(9) COMP.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           CALL 'DATEUTIL' USING WS-DATE-RESULT
+           MOVE WS-YEAR TO WS-T-YEAR
+           MOVE WS-MONTH TO WS-T-MONTH
+           MOVE WS-DAY TO WS-T-DAY
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+           PERFORM 2000-READ-STANDING
+           PERFORM 3000-PROCESS-INSTRUCTION UNTIL STANDING-EOF
+           DISPLAY 'INSTRUCTIONS PROCESSED: ' WS-PROCESSED-COUNT
+           DISPLAY 'TRANSFERS APPLIED     : ' WS-APPLIED-COUNT
+           DISPLAY 'TRANSFERS SKIPPED     : ' WS-SKIPPED-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT STANDING-FILE
+           IF WS-STD-STATUS NOT = '00'
+               DISPLAY 'STANDING FILE OPEN ERROR: ' WS-STD-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT STANDING-OUT
+           IF WS-OUT-STATUS NOT = '00'
+               DISPLAY 'STANDING OUTPUT FILE OPEN ERROR: ' WS-OUT-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE STANDING-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-STANDING.
+           READ STANDING-FILE INTO STANDING-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-PROCESS-INSTRUCTION.
+           ADD 1 TO WS-PROCESSED-COUNT
+           COMPUTE WS-NEXT-JULIAN =
+               FUNCTION INTEGER-OF-DATE (SI-NEXT-RUN-DATE)
+           IF WS-NEXT-JULIAN <= WS-TODAY-JULIAN
+               PERFORM 4000-APPLY-TRANSFER
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+               PERFORM 5000-WRITE-STANDING-OUT
+           END-IF
+           PERFORM 2000-READ-STANDING.
+       4000-APPLY-TRANSFER.
+           MOVE SI-SOURCE-ACCT-ID TO ACCT-ID
+           PERFORM 4100-READ-ACCOUNT-RANDOM
+           IF ACCOUNT-FOUND
+               IF ACCT-ON-HOLD OR ACCT-FROZEN OR ACCT-CLOSED
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   DISPLAY 'STANDING DEBIT REJECTED, NOT ACTIVE: '
+                       SI-SOURCE-ACCT-ID
+                   PERFORM 5000-WRITE-STANDING-OUT
+               ELSE
+                   SUBTRACT SI-AMOUNT FROM ACCT-BALANCE
+                   MOVE WS-TODAY-DATE TO ACCT-LAST-ACTIVITY-DATE
+                   PERFORM 4200-REWRITE-WITH-RETRY
+                   IF REWRITE-OK
+                       PERFORM 4300-CREDIT-DESTINATION
+                   ELSE
+                       ADD 1 TO WS-SKIPPED-COUNT
+                       DISPLAY 'STANDING DEBIT FAILED, STATUS '
+                           WS-FILE-STATUS ': ' SI-SOURCE-ACCT-ID
+                       PERFORM 5000-WRITE-STANDING-OUT
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+               DISPLAY 'STANDING SOURCE NOT FOUND: '
+                   SI-SOURCE-ACCT-ID
+               PERFORM 5000-WRITE-STANDING-OUT
+           END-IF.
+       4300-CREDIT-DESTINATION.
+           MOVE SI-DEST-ACCT-ID TO ACCT-ID
+           PERFORM 4100-READ-ACCOUNT-RANDOM
+           IF ACCOUNT-FOUND
+               IF ACCT-ON-HOLD OR ACCT-FROZEN OR ACCT-CLOSED
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   DISPLAY 'STANDING CREDIT REJECTED, NOT ACTIVE: '
+                       SI-DEST-ACCT-ID
+                   PERFORM 4350-REVERSE-SOURCE-DEBIT
+               ELSE
+                   ADD SI-AMOUNT TO ACCT-BALANCE
+                   MOVE WS-TODAY-DATE TO ACCT-LAST-ACTIVITY-DATE
+                   PERFORM 4200-REWRITE-WITH-RETRY
+                   IF REWRITE-OK
+                       ADD 1 TO WS-APPLIED-COUNT
+                       PERFORM 4400-ADVANCE-NEXT-RUN-DATE
+                   ELSE
+                       ADD 1 TO WS-SKIPPED-COUNT
+                       DISPLAY 'STANDING CREDIT FAILED, STATUS '
+                           WS-FILE-STATUS ': ' SI-DEST-ACCT-ID
+                       PERFORM 4350-REVERSE-SOURCE-DEBIT
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+               DISPLAY 'STANDING INSTRUCTION DEST NOT FOUND: '
+                   SI-DEST-ACCT-ID
+               PERFORM 4350-REVERSE-SOURCE-DEBIT
+           END-IF
+           PERFORM 5000-WRITE-STANDING-OUT.
+       4350-REVERSE-SOURCE-DEBIT.
+           MOVE SI-SOURCE-ACCT-ID TO ACCT-ID
+           PERFORM 4100-READ-ACCOUNT-RANDOM
+           IF ACCOUNT-FOUND
+               ADD SI-AMOUNT TO ACCT-BALANCE
+               MOVE WS-TODAY-DATE TO ACCT-LAST-ACTIVITY-DATE
+               PERFORM 4200-REWRITE-WITH-RETRY
+               IF REWRITE-OK
+                   DISPLAY 'STANDING DEBIT REVERSED, DEST LEG FAILED: '
+                       SI-SOURCE-ACCT-ID
+               ELSE
+                   DISPLAY 'STANDING DEBIT REVERSAL FAILED, STATUS '
+                       WS-FILE-STATUS ': ' SI-SOURCE-ACCT-ID
+               END-IF
+           ELSE
+               DISPLAY
+                   'STANDING DEBIT REVERSAL FAILED, SOURCE NOT FOUND: '
+                   SI-SOURCE-ACCT-ID
+           END-IF.
+       4100-READ-ACCOUNT-RANDOM.
+           MOVE 'N' TO WS-ACCT-FOUND-SWITCH
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  MOVE 'Y' TO WS-ACCT-FOUND-SWITCH
+           END-READ.
+       4200-REWRITE-WITH-RETRY.
+           MOVE 'N' TO WS-REWRITE-SWITCH
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM 4210-REWRITE-ATTEMPT
+               UNTIL REWRITE-OK
+               OR WS-LOCK-RETRY-COUNT > WS-LOCK-MAX-RETRIES.
+       4210-REWRITE-ATTEMPT.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  MOVE 'Y' TO WS-REWRITE-SWITCH
+           END-REWRITE
+           IF NOT REWRITE-OK
+               IF WS-FILE-STATUS (1:1) = '9'
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+                   PERFORM 4220-BACKOFF-DELAY
+               ELSE
+                   ADD WS-LOCK-MAX-RETRIES TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-IF.
+       4220-BACKOFF-DELAY.
+           COMPUTE WS-LOCK-BACKOFF-LIMIT = WS-LOCK-RETRY-COUNT * 2000
+           MOVE 0 TO WS-LOCK-BACKOFF-IDX
+           PERFORM 4230-BACKOFF-SPIN
+               UNTIL WS-LOCK-BACKOFF-IDX > WS-LOCK-BACKOFF-LIMIT.
+       4230-BACKOFF-SPIN.
+           ADD 1 TO WS-LOCK-BACKOFF-IDX.
+       4400-ADVANCE-NEXT-RUN-DATE.
+           EVALUATE TRUE
+               WHEN SI-DAILY
+                   COMPUTE WS-NEXT-JULIAN = WS-NEXT-JULIAN + 1
+               WHEN SI-WEEKLY
+                   COMPUTE WS-NEXT-JULIAN = WS-NEXT-JULIAN + 7
+               WHEN OTHER
+                   COMPUTE WS-NEXT-JULIAN = WS-NEXT-JULIAN + 30
+           END-EVALUATE
+           COMPUTE SI-NEXT-RUN-DATE =
+               FUNCTION DATE-OF-INTEGER (WS-NEXT-JULIAN).
+       5000-WRITE-STANDING-OUT.
+           MOVE STANDING-RECORD TO STANDING-OUT-RECORD
+           WRITE STANDING-OUT-RECORD.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE STANDING-FILE
+           CLOSE STANDING-OUT.
