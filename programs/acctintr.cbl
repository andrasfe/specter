@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINTR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'ACCTINTR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD REPORT-FILE.
+       01 REPORT-LINE        PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-RPT-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-DAILY-RATE      PIC V9(6) VALUE .000137.
+       01 WS-ACCRUAL-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-INTEREST-TOTAL  PIC S9(11)V99 VALUE 0.
+       01 WS-INTEREST-AMOUNT PIC S9(9)V99 VALUE 0.
+       01 WS-DATE-RESULT.
+          05 WS-YEAR         PIC 9(4).
+          05 WS-MONTH        PIC 9(2).
+          05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       01 WS-TODAY-DATE       PIC 9(8).
+       01 WS-TODAY-DATE-R REDEFINES WS-TODAY-DATE.
+          05 WS-T-YEAR       PIC 9(4).
+          05 WS-T-MONTH      PIC 9(2).
+          05 WS-T-DAY        PIC 9(2).
+       01 WS-LAST-DATE        PIC 9(8).
+       01 WS-LAST-DATE-R REDEFINES WS-LAST-DATE.
+          05 WS-L-YEAR       PIC 9(4).
+          05 WS-L-MONTH      PIC 9(2).
+          05 WS-L-DAY        PIC 9(2).
+       01 WS-TODAY-JULIAN    PIC 9(9) COMP.
+       01 WS-LAST-JULIAN     PIC 9(9) COMP.
+       01 WS-ACCRUAL-DAYS    PIC S9(9) COMP.
+       01 WS-REWRITE-SWITCH  PIC X VALUE 'N'.
+           88 REWRITE-OK     VALUE 'Y'.
+       01 WS-LOCK-RETRY-COUNT  PIC 9(2) COMP VALUE 0.
+       01 WS-LOCK-MAX-RETRIES  PIC 9(2) COMP VALUE 5.
+       01 WS-LOCK-BACKOFF-LIMIT PIC 9(7) COMP VALUE 0.
+       01 WS-LOCK-BACKOFF-IDX   PIC 9(7) COMP VALUE 0.
+       01 WS-DETAIL-LINE.
+          05 WS-D-ACCT-ID    PIC X(12).
+          05 WS-D-ACCT-NAME  PIC X(32).
+          05 WS-D-INTEREST   PIC -(9)9.99.
+          05 FILLER          PIC X(18) VALUE ' INTEREST POSTED'.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           CALL 'DATEUTIL' USING WS-DATE-RESULT
+           MOVE WS-YEAR TO WS-T-YEAR
+           MOVE WS-MONTH TO WS-T-MONTH
+           MOVE WS-DAY TO WS-T-DAY
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-ACCRUE-INTEREST UNTIL ACCOUNT-EOF
+           DISPLAY 'ACCOUNTS ACCRUED : ' WS-ACCRUAL-COUNT
+           DISPLAY 'TOTAL INTEREST   : ' WS-INTEREST-TOTAL
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE OPEN ERROR: ' WS-RPT-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-ACCRUE-INTEREST.
+           IF NOT ACCT-CLOSED AND NOT ACCT-FROZEN AND NOT ACCT-ON-HOLD
+               AND ACCT-LAST-ACTIVITY-DATE NOT = 0
+               MOVE ACCT-LAST-ACTIVITY-DATE (1:4) TO WS-L-YEAR
+               MOVE ACCT-LAST-ACTIVITY-DATE (5:2) TO WS-L-MONTH
+               MOVE ACCT-LAST-ACTIVITY-DATE (7:2) TO WS-L-DAY
+               COMPUTE WS-LAST-JULIAN =
+                   FUNCTION INTEGER-OF-DATE (WS-LAST-DATE)
+               COMPUTE WS-ACCRUAL-DAYS =
+                   WS-TODAY-JULIAN - WS-LAST-JULIAN
+               IF WS-ACCRUAL-DAYS > 0
+                   COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                       ACCT-BALANCE * WS-DAILY-RATE * WS-ACCRUAL-DAYS
+                   ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+                   MOVE WS-TODAY-DATE TO ACCT-LAST-ACTIVITY-DATE
+                   PERFORM 4100-REWRITE-WITH-RETRY
+                   IF REWRITE-OK
+                       ADD 1 TO WS-ACCRUAL-COUNT
+                       ADD WS-INTEREST-AMOUNT TO WS-INTEREST-TOTAL
+                       MOVE ACCT-ID TO WS-D-ACCT-ID
+                       MOVE ACCT-NAME TO WS-D-ACCT-NAME
+                       MOVE WS-INTEREST-AMOUNT TO WS-D-INTEREST
+                       MOVE WS-DETAIL-LINE TO REPORT-LINE
+                       WRITE REPORT-LINE
+                   ELSE
+                       IF WS-FILE-STATUS (1:1) = '9'
+                           DISPLAY 'REWRITE ABANDONED, RECORD LOCKED: '
+                               ACCT-ID
+                       ELSE
+                           DISPLAY 'REWRITE FAILED, STATUS '
+                               WS-FILE-STATUS ': ' ACCT-ID
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2000-READ-ACCOUNT.
+       4100-REWRITE-WITH-RETRY.
+           MOVE 'N' TO WS-REWRITE-SWITCH
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM 4110-REWRITE-ATTEMPT
+               UNTIL REWRITE-OK
+               OR WS-LOCK-RETRY-COUNT > WS-LOCK-MAX-RETRIES.
+       4110-REWRITE-ATTEMPT.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  MOVE 'Y' TO WS-REWRITE-SWITCH
+           END-REWRITE
+           IF NOT REWRITE-OK
+               IF WS-FILE-STATUS (1:1) = '9'
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+                   PERFORM 4120-BACKOFF-DELAY
+               ELSE
+                   ADD WS-LOCK-MAX-RETRIES TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-IF.
+       4120-BACKOFF-DELAY.
+           COMPUTE WS-LOCK-BACKOFF-LIMIT = WS-LOCK-RETRY-COUNT * 2000
+           MOVE 0 TO WS-LOCK-BACKOFF-IDX
+           PERFORM 4130-BACKOFF-SPIN
+               UNTIL WS-LOCK-BACKOFF-IDX > WS-LOCK-BACKOFF-LIMIT.
+       4130-BACKOFF-SPIN.
+           ADD 1 TO WS-LOCK-BACKOFF-IDX.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE REPORT-FILE.
