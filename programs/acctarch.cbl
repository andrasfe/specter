@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTARCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO 'ACCTARCH'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-RECORD.
+          05 ARC-ACCT-ID         PIC X(10).
+          05 ARC-ACCT-NAME       PIC X(30).
+          05 ARC-ACCT-BALANCE    PIC S9(9)V99.
+          05 ARC-CLOSE-DATE      PIC 9(8).
+          05 ARC-ARCHIVE-DATE    PIC 9(8).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-ARC-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-ARCHIVE-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-RETAINED-COUNT  PIC 9(7) COMP VALUE 0.
+       01 WS-RETENTION-DAYS  PIC 9(5) COMP VALUE 365.
+       01 WS-DELETE-SWITCH   PIC X VALUE 'N'.
+           88 DELETE-OK      VALUE 'Y'.
+       01 WS-LOCK-RETRY-COUNT  PIC 9(2) COMP VALUE 0.
+       01 WS-LOCK-MAX-RETRIES  PIC 9(2) COMP VALUE 5.
+       01 WS-LOCK-BACKOFF-LIMIT PIC 9(7) COMP VALUE 0.
+       01 WS-LOCK-BACKOFF-IDX   PIC 9(7) COMP VALUE 0.
+       01 WS-DATE-RESULT.
+          05 WS-YEAR         PIC 9(4).
+          05 WS-MONTH        PIC 9(2).
+          05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       01 WS-TODAY-DATE       PIC 9(8).
+       01 WS-TODAY-DATE-R REDEFINES WS-TODAY-DATE.
+          05 WS-T-YEAR       PIC 9(4).
+          05 WS-T-MONTH      PIC 9(2).
+          05 WS-T-DAY        PIC 9(2).
+       01 WS-CLOSE-DATE       PIC 9(8).
+       01 WS-CLOSE-DATE-R REDEFINES WS-CLOSE-DATE.
+          05 WS-C-YEAR       PIC 9(4).
+          05 WS-C-MONTH      PIC 9(2).
+          05 WS-C-DAY        PIC 9(2).
+       01 WS-TODAY-JULIAN    PIC 9(9) COMP.
+       01 WS-CLOSE-JULIAN    PIC 9(9) COMP.
+       01 WS-DAYS-CLOSED     PIC S9(9) COMP.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           CALL 'DATEUTIL' USING WS-DATE-RESULT
+           MOVE WS-YEAR TO WS-T-YEAR
+           MOVE WS-MONTH TO WS-T-MONTH
+           MOVE WS-DAY TO WS-T-DAY
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-PROCESS-ACCOUNT UNTIL ACCOUNT-EOF
+           DISPLAY 'ACCOUNTS ARCHIVED : ' WS-ARCHIVE-COUNT
+           DISPLAY 'ACCOUNTS RETAINED : ' WS-RETAINED-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ARCHIVE-FILE
+           IF WS-ARC-STATUS NOT = '00'
+               DISPLAY 'ARCHIVE FILE OPEN ERROR: ' WS-ARC-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-PROCESS-ACCOUNT.
+           IF ACCT-CLOSED AND ACCT-LAST-ACTIVITY-DATE NOT = 0
+               MOVE ACCT-LAST-ACTIVITY-DATE (1:4) TO WS-C-YEAR
+               MOVE ACCT-LAST-ACTIVITY-DATE (5:2) TO WS-C-MONTH
+               MOVE ACCT-LAST-ACTIVITY-DATE (7:2) TO WS-C-DAY
+               COMPUTE WS-CLOSE-JULIAN =
+                   FUNCTION INTEGER-OF-DATE (WS-CLOSE-DATE)
+               COMPUTE WS-DAYS-CLOSED =
+                   WS-TODAY-JULIAN - WS-CLOSE-JULIAN
+               IF WS-DAYS-CLOSED >= WS-RETENTION-DAYS
+                   PERFORM 4000-ARCHIVE-AND-PURGE
+               ELSE
+                   ADD 1 TO WS-RETAINED-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-RETAINED-COUNT
+           END-IF
+           PERFORM 2000-READ-ACCOUNT.
+       4000-ARCHIVE-AND-PURGE.
+           MOVE ACCT-ID TO ARC-ACCT-ID
+           MOVE ACCT-NAME TO ARC-ACCT-NAME
+           MOVE ACCT-BALANCE TO ARC-ACCT-BALANCE
+           MOVE ACCT-LAST-ACTIVITY-DATE TO ARC-CLOSE-DATE
+           MOVE WS-TODAY-DATE TO ARC-ARCHIVE-DATE
+           WRITE ARCHIVE-RECORD
+           PERFORM 4100-DELETE-WITH-RETRY
+           IF DELETE-OK
+               ADD 1 TO WS-ARCHIVE-COUNT
+           ELSE
+               ADD 1 TO WS-RETAINED-COUNT
+               IF WS-FILE-STATUS (1:1) = '9'
+                   DISPLAY 'PURGE ABANDONED, RECORD LOCKED: ' ACCT-ID
+               ELSE
+                   DISPLAY 'PURGE DELETE FAILED, STATUS '
+                       WS-FILE-STATUS ': ' ACCT-ID
+               END-IF
+           END-IF.
+       4100-DELETE-WITH-RETRY.
+           MOVE 'N' TO WS-DELETE-SWITCH
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM 4110-DELETE-ATTEMPT
+               UNTIL DELETE-OK
+               OR WS-LOCK-RETRY-COUNT > WS-LOCK-MAX-RETRIES.
+       4110-DELETE-ATTEMPT.
+           DELETE ACCOUNT-FILE
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  MOVE 'Y' TO WS-DELETE-SWITCH
+           END-DELETE
+           IF NOT DELETE-OK
+               IF WS-FILE-STATUS (1:1) = '9'
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+                   PERFORM 4120-BACKOFF-DELAY
+               ELSE
+                   ADD WS-LOCK-MAX-RETRIES TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-IF.
+       4120-BACKOFF-DELAY.
+           COMPUTE WS-LOCK-BACKOFF-LIMIT = WS-LOCK-RETRY-COUNT * 2000
+           MOVE 0 TO WS-LOCK-BACKOFF-IDX
+           PERFORM 4130-BACKOFF-SPIN
+               UNTIL WS-LOCK-BACKOFF-IDX > WS-LOCK-BACKOFF-LIMIT.
+       4130-BACKOFF-SPIN.
+           ADD 1 TO WS-LOCK-BACKOFF-IDX.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE ARCHIVE-FILE.
