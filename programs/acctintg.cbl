@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINTG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'ACCTINTG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD REPORT-FILE.
+       01 REPORT-LINE        PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-RPT-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-RECORD-COUNT    PIC 9(9) COMP VALUE 0.
+       01 WS-FAILURE-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-MAX-EXPECTED-BALANCE PIC S9(9)V99 VALUE 50000000.00.
+       01 WS-FAIL-SWITCH     PIC X VALUE 'N'.
+           88 RECORD-FAILED  VALUE 'Y'.
+       01 WS-FAIL-REASON     PIC X(40).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-CHECK-RECORD UNTIL ACCOUNT-EOF
+           DISPLAY 'RECORDS CHECKED : ' WS-RECORD-COUNT
+           DISPLAY 'RECORDS FAILED  : ' WS-FAILURE-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE OPEN ERROR: ' WS-RPT-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-CHECK-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 3100-VALIDATE-RECORD
+           IF RECORD-FAILED
+               ADD 1 TO WS-FAILURE-COUNT
+               STRING 'INTEGRITY FAILURE ACCT: ' ACCT-ID
+                   ' REASON: ' WS-FAIL-REASON
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           PERFORM 2000-READ-ACCOUNT.
+       3100-VALIDATE-RECORD.
+           MOVE 'N' TO WS-FAIL-SWITCH
+           MOVE SPACES TO WS-FAIL-REASON
+           IF ACCT-ID = SPACES OR ACCT-ID = LOW-VALUES
+               MOVE 'Y' TO WS-FAIL-SWITCH
+               MOVE 'BLANK OR MISSING ACCOUNT ID' TO WS-FAIL-REASON
+           ELSE
+               IF ACCT-BALANCE > WS-MAX-EXPECTED-BALANCE
+                   MOVE 'Y' TO WS-FAIL-SWITCH
+                   MOVE 'BALANCE EXCEEDS EXPECTED MAGNITUDE'
+                       TO WS-FAIL-REASON
+               ELSE
+                   IF ACCT-BALANCE < (0 - WS-MAX-EXPECTED-BALANCE)
+                       MOVE 'Y' TO WS-FAIL-SWITCH
+                       MOVE 'BALANCE EXCEEDS EXPECTED MAGNITUDE'
+                           TO WS-FAIL-REASON
+                   END-IF
+               END-IF
+           END-IF.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE REPORT-FILE.
