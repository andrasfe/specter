@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLTOT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CONTROL-CARD-FILE ASSIGN TO 'CTLCARD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD CONTROL-CARD-FILE.
+       01 CONTROL-CARD-RECORD.
+          05 CC-RECORD-COUNT   PIC 9(9).
+          05 CC-TOTAL-BALANCE  PIC S9(11)V99.
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-CTL-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-RECORD-COUNT    PIC 9(9) COMP VALUE 0.
+       01 WS-TOTAL-BALANCE   PIC S9(11)V99 VALUE 0.
+       01 WS-USD-EQUIVALENT  PIC S9(9)V99 VALUE 0.
+       01 WS-CHECKPOINT-AREA.
+          05 WS-CKPT-FUNCTION   PIC X(01).
+          05 WS-CKPT-RECORD-COUNT PIC 9(9).
+          05 WS-CKPT-INTERVAL   PIC 9(9) VALUE 1000.
+          05 WS-CKPT-KEY        PIC X(10).
+          05 WS-CKPT-RUNNING-TOTAL PIC S9(11)V99.
+          05 WS-CKPT-RESTART-FOUND PIC X(01).
+              88 CKPT-RESTART-EXISTS VALUE 'Y'.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1100-CHECK-RESTART
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-ACCUMULATE-TOTALS UNTIL ACCOUNT-EOF
+           PERFORM 4000-WRITE-CONTROL-CARD
+           DISPLAY 'RECORD COUNT   : ' WS-RECORD-COUNT
+           DISPLAY 'TOTAL BALANCE  : ' WS-TOTAL-BALANCE
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CONTROL-CARD-FILE
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'CONTROL CARD FILE OPEN ERROR: ' WS-CTL-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       1100-CHECK-RESTART.
+           MOVE '2' TO WS-CKPT-FUNCTION
+           CALL 'CHKPTUTL' USING WS-CHECKPOINT-AREA
+           IF CKPT-RESTART-EXISTS
+               DISPLAY 'RESTARTING CTLTOT AFTER ACCOUNT: '
+                   WS-CKPT-KEY
+               MOVE WS-CKPT-KEY TO ACCT-ID
+               START ACCOUNT-FILE KEY IS GREATER THAN ACCT-ID
+                   INVALID KEY
+                      DISPLAY 'RESTART KEY NOT FOUND, STARTING '
+                          'FROM BEGINNING'
+               END-START
+               MOVE WS-CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+               MOVE WS-CKPT-RUNNING-TOTAL TO WS-TOTAL-BALANCE
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-ACCUMULATE-TOTALS.
+           ADD 1 TO WS-RECORD-COUNT
+           IF ACCT-CURRENCY-CODE = 'USD' OR ACCT-CURRENCY-CODE = SPACES
+               ADD ACCT-BALANCE TO WS-TOTAL-BALANCE
+           ELSE
+               CALL 'CURRCONV' USING ACCT-CURRENCY-CODE, ACCT-BALANCE,
+                   WS-USD-EQUIVALENT
+               ADD WS-USD-EQUIVALENT TO WS-TOTAL-BALANCE
+           END-IF
+           MOVE '1' TO WS-CKPT-FUNCTION
+           MOVE WS-RECORD-COUNT TO WS-CKPT-RECORD-COUNT
+           MOVE ACCT-ID TO WS-CKPT-KEY
+           MOVE WS-TOTAL-BALANCE TO WS-CKPT-RUNNING-TOTAL
+           CALL 'CHKPTUTL' USING WS-CHECKPOINT-AREA
+           PERFORM 2000-READ-ACCOUNT.
+       4000-WRITE-CONTROL-CARD.
+           MOVE WS-RECORD-COUNT TO CC-RECORD-COUNT
+           MOVE WS-TOTAL-BALANCE TO CC-TOTAL-BALANCE
+           WRITE CONTROL-CARD-RECORD.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE CONTROL-CARD-FILE.
