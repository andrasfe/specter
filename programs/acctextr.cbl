@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTEXTR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO 'ACCTEXTR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD EXTRACT-FILE.
+       01 EXTRACT-LINE        PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS      PIC XX VALUE '00'.
+       01 WS-EXT-STATUS       PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH       PIC X VALUE 'N'.
+           88 ACCOUNT-EOF     VALUE 'Y'.
+       01 WS-RECORD-COUNT     PIC 9(9) COMP VALUE 0.
+       01 WS-BALANCE-DISPLAY  PIC -(9)9.99.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-WRITE-EXTRACT UNTIL ACCOUNT-EOF
+           DISPLAY 'ACCOUNTS EXTRACTED: ' WS-RECORD-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXTRACT-FILE
+           IF WS-EXT-STATUS NOT = '00'
+               DISPLAY 'EXTRACT FILE OPEN ERROR: ' WS-EXT-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-WRITE-EXTRACT.
+           MOVE ACCT-BALANCE TO WS-BALANCE-DISPLAY
+           STRING ACCT-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               ACCT-NAME DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-BALANCE-DISPLAY DELIMITED BY SIZE
+               INTO EXTRACT-LINE
+           WRITE EXTRACT-LINE
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 2000-READ-ACCOUNT.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE EXTRACT-FILE.
