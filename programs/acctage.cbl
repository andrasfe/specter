@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTAGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'ACCTAGER'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD REPORT-FILE.
+       01 REPORT-LINE        PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-RPT-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-ACCOUNT-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-DATE-RESULT.
+          05 WS-YEAR         PIC 9(4).
+          05 WS-MONTH        PIC 9(2).
+          05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       01 WS-OPEN-DATE-R.
+          05 WS-O-YEAR       PIC 9(4).
+          05 WS-O-MONTH      PIC 9(2).
+          05 WS-O-DAY        PIC 9(2).
+       01 WS-AGE-YEARS       PIC S9(4) COMP.
+       01 WS-AGE-MONTHS      PIC S9(4) COMP.
+       01 WS-DETAIL-LINE.
+          05 WS-D-ACCT-ID    PIC X(12).
+          05 WS-D-ACCT-NAME  PIC X(32).
+          05 WS-D-OPEN-DATE  PIC X(11).
+          05 WS-D-YEARS      PIC ZZ9.
+          05 FILLER          PIC X(02) VALUE 'Y '.
+          05 WS-D-MONTHS     PIC Z9.
+          05 FILLER          PIC X(02) VALUE 'M '.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           CALL 'DATEUTIL' USING WS-DATE-RESULT
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-REPORT-ACCOUNT-AGE UNTIL ACCOUNT-EOF
+           DISPLAY 'ACCOUNTS REPORTED: ' WS-ACCOUNT-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE OPEN ERROR: ' WS-RPT-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-REPORT-ACCOUNT-AGE.
+           IF ACCT-OPEN-DATE NOT = 0
+               PERFORM 3100-COMPUTE-AGE
+               MOVE ACCT-ID TO WS-D-ACCT-ID
+               MOVE ACCT-NAME TO WS-D-ACCT-NAME
+               STRING WS-O-YEAR '-' WS-O-MONTH '-' WS-O-DAY
+                   DELIMITED BY SIZE INTO WS-D-OPEN-DATE
+               MOVE WS-AGE-YEARS TO WS-D-YEARS
+               MOVE WS-AGE-MONTHS TO WS-D-MONTHS
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-ACCOUNT-COUNT
+           END-IF
+           PERFORM 2000-READ-ACCOUNT.
+       3100-COMPUTE-AGE.
+           MOVE ACCT-OPEN-DATE (1:4) TO WS-O-YEAR
+           MOVE ACCT-OPEN-DATE (5:2) TO WS-O-MONTH
+           MOVE ACCT-OPEN-DATE (7:2) TO WS-O-DAY
+           COMPUTE WS-AGE-YEARS = WS-YEAR - WS-O-YEAR
+           COMPUTE WS-AGE-MONTHS = WS-MONTH - WS-O-MONTH
+           IF WS-AGE-MONTHS < 0
+               SUBTRACT 1 FROM WS-AGE-YEARS
+               ADD 12 TO WS-AGE-MONTHS
+           END-IF
+           IF WS-DAY < WS-O-DAY
+               SUBTRACT 1 FROM WS-AGE-MONTHS
+               IF WS-AGE-MONTHS < 0
+                   SUBTRACT 1 FROM WS-AGE-YEARS
+                   ADD 12 TO WS-AGE-MONTHS
+               END-IF
+           END-IF
+           IF WS-AGE-YEARS < 0
+               MOVE 0 TO WS-AGE-YEARS
+               MOVE 0 TO WS-AGE-MONTHS
+           END-IF.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE REPORT-FILE.
