@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSNAP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO 'ACCTHIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD.
+          05 HIST-ACCT-ID       PIC X(10).
+          05 HIST-ACCT-BALANCE  PIC S9(9)V99.
+          05 HIST-SNAPSHOT-DATE PIC 9(8).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-HIST-STATUS     PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-SNAPSHOT-COUNT  PIC 9(7) COMP VALUE 0.
+       01 WS-DATE-RESULT.
+          05 WS-YEAR         PIC 9(4).
+          05 WS-MONTH        PIC 9(2).
+          05 WS-DAY          PIC 9(2).
+          05 WS-DAY-OF-WEEK  PIC 9(1).
+          05 WS-DAY-NAME     PIC X(9).
+          05 WS-LEAP-YEAR-FLAG PIC X(01).
+              88 WS-LEAP-YEAR  VALUE 'Y'.
+       01 WS-TODAY           PIC 9(8).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           CALL 'DATEUTIL' USING WS-DATE-RESULT
+           STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+               INTO WS-TODAY
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-WRITE-SNAPSHOT UNTIL ACCOUNT-EOF
+           DISPLAY 'SNAPSHOTS WRITTEN: ' WS-SNAPSHOT-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT HISTORY-FILE
+           IF WS-HIST-STATUS NOT = '00'
+               DISPLAY 'HISTORY FILE OPEN ERROR: ' WS-HIST-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-WRITE-SNAPSHOT.
+           MOVE ACCT-ID TO HIST-ACCT-ID
+           MOVE ACCT-BALANCE TO HIST-ACCT-BALANCE
+           MOVE WS-TODAY TO HIST-SNAPSHOT-DATE
+           WRITE HISTORY-RECORD
+           ADD 1 TO WS-SNAPSHOT-COUNT
+           PERFORM 2000-READ-ACCOUNT.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE HISTORY-FILE.
