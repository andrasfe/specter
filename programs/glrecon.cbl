@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT GL-CONTROL-FILE ASSIGN TO 'GLCTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT VARIANCE-REPORT-FILE ASSIGN TO 'GLVARRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD GL-CONTROL-FILE.
+       01 GL-CONTROL-RECORD.
+          05 GL-TOTAL-BALANCE  PIC S9(11)V99.
+       FD VARIANCE-REPORT-FILE.
+       01 VARIANCE-REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-GL-STATUS       PIC XX VALUE '00'.
+       01 WS-RPT-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH      PIC X VALUE 'N'.
+           88 ACCOUNT-EOF    VALUE 'Y'.
+       01 WS-ACCTFILE-TOTAL  PIC S9(11)V99 VALUE 0.
+       01 WS-USD-EQUIVALENT  PIC S9(9)V99 VALUE 0.
+       01 WS-GL-TOTAL        PIC S9(11)V99 VALUE 0.
+       01 WS-VARIANCE        PIC S9(11)V99 VALUE 0.
+       01 WS-VARIANCE-DISPLAY PIC -(11)9.99.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-READ-ACCOUNT
+           PERFORM 3000-ACCUMULATE-TOTAL UNTIL ACCOUNT-EOF
+           PERFORM 4000-READ-GL-CONTROL
+           PERFORM 5000-COMPARE-AND-REPORT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCOUNT FILE OPEN ERROR: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT GL-CONTROL-FILE
+           IF WS-GL-STATUS NOT = '00'
+               DISPLAY 'GL CONTROL FILE OPEN ERROR: ' WS-GL-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT VARIANCE-REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'VARIANCE REPORT OPEN ERROR: ' WS-RPT-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE GL-CONTROL-FILE
+               STOP RUN
+           END-IF.
+       2000-READ-ACCOUNT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3000-ACCUMULATE-TOTAL.
+           IF ACCT-CURRENCY-CODE = 'USD' OR ACCT-CURRENCY-CODE = SPACES
+               ADD ACCT-BALANCE TO WS-ACCTFILE-TOTAL
+           ELSE
+               CALL 'CURRCONV' USING ACCT-CURRENCY-CODE, ACCT-BALANCE,
+                   WS-USD-EQUIVALENT
+               ADD WS-USD-EQUIVALENT TO WS-ACCTFILE-TOTAL
+           END-IF
+           PERFORM 2000-READ-ACCOUNT.
+       4000-READ-GL-CONTROL.
+           READ GL-CONTROL-FILE INTO GL-CONTROL-RECORD
+               AT END
+                  MOVE 0 TO GL-TOTAL-BALANCE
+           END-READ
+           MOVE GL-TOTAL-BALANCE TO WS-GL-TOTAL.
+       5000-COMPARE-AND-REPORT.
+           COMPUTE WS-VARIANCE = WS-ACCTFILE-TOTAL - WS-GL-TOTAL
+           MOVE WS-VARIANCE TO WS-VARIANCE-DISPLAY
+           IF WS-VARIANCE = 0
+               MOVE 'GL RECONCILIATION: MATCHED, NO VARIANCE'
+                   TO VARIANCE-REPORT-LINE
+               DISPLAY 'GL RECONCILIATION: MATCHED'
+           ELSE
+               STRING 'GL RECONCILIATION: OUT OF BALANCE, VARIANCE '
+                   WS-VARIANCE-DISPLAY
+                   DELIMITED BY SIZE INTO VARIANCE-REPORT-LINE
+               DISPLAY 'GL RECONCILIATION: OUT OF BALANCE, VARIANCE '
+                   WS-VARIANCE-DISPLAY
+           END-IF
+           WRITE VARIANCE-REPORT-LINE.
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE GL-CONTROL-FILE
+           CLOSE VARIANCE-REPORT-FILE.
