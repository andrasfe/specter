@@ -0,0 +1,16 @@
+      * ACCOUNT-RECORD LAYOUT - SHARED BY ALL PROGRAMS AGAINST ACCTFILE
+           05 ACCT-ID         PIC X(10).
+           05 ACCT-NAME       PIC X(30).
+           05 ACCT-BALANCE    PIC S9(9)V99.
+           05 ACCT-STATUS     PIC X(01).
+               88 ACCT-ACTIVE     VALUE 'A'.
+               88 ACCT-DORMANT    VALUE 'D'.
+               88 ACCT-FROZEN     VALUE 'F'.
+               88 ACCT-CLOSED     VALUE 'C'.
+           05 ACCT-LAST-ACTIVITY-DATE PIC 9(8).
+           05 ACCT-CURRENCY-CODE PIC X(03).
+           05 ACCT-OPEN-DATE  PIC 9(8).
+           05 ACCT-BRANCH-CODE PIC X(04).
+           05 HOLD-INDICATOR  PIC X(01).
+               88 ACCT-ON-HOLD     VALUE 'H'.
+               88 ACCT-NOT-ON-HOLD VALUE 'N' SPACE.
