@@ -0,0 +1,32 @@
+      * SYMBOLIC MAP GENERATED FROM MAPSET ACCTINQM, MAP ACCTINQ
+       01 ACCTINQI.
+           05 FILLER            PIC X(12).
+           05 ACCTIDL           PIC S9(4) COMP.
+           05 ACCTIDF           PIC X.
+           05 FILLER REDEFINES ACCTIDF.
+               10 ACCTIDA       PIC X.
+           05 ACCTIDI           PIC X(10).
+           05 ACCTNAML          PIC S9(4) COMP.
+           05 ACCTNAMF          PIC X.
+           05 FILLER REDEFINES ACCTNAMF.
+               10 ACCTNAMA      PIC X.
+           05 ACCTNAMI          PIC X(30).
+           05 ACCTBALL          PIC S9(4) COMP.
+           05 ACCTBALF          PIC X.
+           05 FILLER REDEFINES ACCTBALF.
+               10 ACCTBALA      PIC X.
+           05 ACCTBALI          PIC X(15).
+           05 MSGL              PIC S9(4) COMP.
+           05 MSGF              PIC X.
+           05 FILLER REDEFINES MSGF.
+               10 MSGA          PIC X.
+           05 MSGI              PIC X(79).
+       01 ACCTINQO REDEFINES ACCTINQI.
+           05 FILLER            PIC X(12).
+           05 ACCTIDO           PIC X(10).
+           05 FILLER            PIC X(12).
+           05 ACCTNAMO          PIC X(30).
+           05 FILLER            PIC X(12).
+           05 ACCTBALO          PIC X(15).
+           05 FILLER            PIC X(12).
+           05 MSGO              PIC X(79).
